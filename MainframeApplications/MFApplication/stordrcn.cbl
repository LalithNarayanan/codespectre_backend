@@ -0,0 +1,173 @@
+
+      ******************************************************************
+      * STORDRCN.CBL - Standing Order Posting Reconciliation           *
+      ******************************************************************
+      * Reads today's POSTLOG.DAT (written by STOREXEC for every order
+      * it attempted) and, for each POSTED entry, re-derives the
+      * credited amount from the current account currency codes the
+      * same way STOREXEC did, then checks the debit and credit legs
+      * net to zero. Any mismatch is written to RECNEXC.DAT for the
+      * exceptions desk instead of being assumed away.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STORDRCN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. UNISYS-CLEARPATH.
+       OBJECT-COMPUTER. UNISYS-CLEARPATH.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WS-ACCT-ID OF ACCOUNT-RECORD
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT POSTLOG-FILE ASSIGN TO "POSTLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT RECNEXC-FILE ASSIGN TO "RECNEXC.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           FD ACCOUNT-FILE.
+               COPY WS-ACCOUNT-RECORD
+                   REPLACING ==WS-ACCOUNT-RECORD==
+                   BY ==ACCOUNT-RECORD==.
+      * POSTLOG-REC/RECNEXC-REC are spelled out here rather than pulled
+      * in via COPY ... REPLACING, the same style STOREXEC and
+      * STORDEXT use to keep renamed FD record names short and
+      * readable. Field layouts are kept in lockstep with
+      * POSTLOG-RECORD.cpy / RECNEXC-RECORD.cpy.
+           FD POSTLOG-FILE.
+           01  WS-POSTLOG-REC.
+               05  WS-PL-SO-ID           PIC X(20).
+               05  WS-PL-FROM-ACCT       PIC X(15).
+               05  WS-PL-TO-ACCT         PIC X(15).
+               05  WS-PL-AMOUNT          PIC 9(10)V99.
+               05  WS-PL-CREDIT-AMT      PIC 9(10)V99.
+               05  WS-PL-POST-DATE       PIC 9(8).
+               05  WS-PL-STATUS          PIC X(10).
+           FD RECNEXC-FILE.
+           01  WS-RX-REC.
+               05  WS-RX-SO-ID           PIC X(20).
+               05  WS-RX-FROM-ACCT       PIC X(15).
+               05  WS-RX-TO-ACCT         PIC X(15).
+               05  WS-RX-DEBIT-AMT       PIC 9(10)V99.
+               05  WS-RX-CREDIT-AMT      PIC 9(10)V99.
+               05  WS-RX-DIFF-AMT        PIC S9(10)V99.
+               05  WS-RX-RUN-DATE        PIC 9(8).
+       WORKING-STORAGE SECTION.
+           COPY COMMON-STORAGE.
+           COPY WS-ACCOUNT-RECORD
+               REPLACING ==WS-ACCOUNT-RECORD==
+               BY ==WS-FR-ACCT-REC==.
+           COPY WS-ACCOUNT-RECORD
+               REPLACING ==WS-ACCOUNT-RECORD==
+               BY ==WS-TO-ACCT-REC==.
+       01  WS-CONVERTED-AMOUNT         PIC 9(10)V99.
+       01  WS-DIFF-AMOUNT              PIC S9(10)V99.
+       01  WS-TOTAL-DEBITS             PIC 9(12)V99 VALUE 0.
+       01  WS-TOTAL-CREDITS            PIC 9(12)V99 VALUE 0.
+       01  WS-TOTAL-CHECKED            PIC 9(7) VALUE 0.
+       01  WS-TOTAL-MISMATCHES         PIC 9(7) VALUE 0.
+       01  WS-ACCOUNTS-FOUND-FLAG      PIC X.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "STORDRCN - Standing Order Reconciliation Starting".
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT ACCOUNT-FILE.
+           OPEN INPUT POSTLOG-FILE.
+           OPEN OUTPUT RECNEXC-FILE.
+
+           PERFORM READ-POSTLOG-RECORD.
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               IF WS-PL-POST-DATE = WS-CURRENT-DATE AND
+                  WS-PL-STATUS = "POSTED"
+                   PERFORM CHECK-ONE-POSTING THRU CHECK-ONE-POSTING-EXIT
+               END-IF
+               PERFORM READ-POSTLOG-RECORD
+           END-PERFORM.
+
+           CLOSE ACCOUNT-FILE.
+           CLOSE POSTLOG-FILE.
+           CLOSE RECNEXC-FILE.
+
+           DISPLAY "STORDRCN - Checked: " WS-TOTAL-CHECKED
+               " Mismatches: " WS-TOTAL-MISMATCHES.
+           DISPLAY "STORDRCN - Total Debits: " WS-TOTAL-DEBITS
+               " Total Credits (converted): " WS-TOTAL-CREDITS.
+           STOP RUN.
+
+       READ-POSTLOG-RECORD.
+           READ POSTLOG-FILE
+               AT END
+                   MOVE "10" TO WS-FILE-STATUS
+           END-READ.
+
+       CHECK-ONE-POSTING.
+           ADD 1 TO WS-TOTAL-CHECKED.
+           MOVE "Y" TO WS-ACCOUNTS-FOUND-FLAG.
+
+           MOVE WS-PL-FROM-ACCT TO WS-ACCT-ID OF ACCOUNT-RECORD.
+           READ ACCOUNT-FILE INTO WS-FR-ACCT-REC
+               INVALID KEY
+                   MOVE "N" TO WS-ACCOUNTS-FOUND-FLAG
+           END-READ.
+
+           IF WS-ACCOUNTS-FOUND-FLAG = "Y"
+               MOVE WS-PL-TO-ACCT TO WS-ACCT-ID OF ACCOUNT-RECORD
+               READ ACCOUNT-FILE INTO WS-TO-ACCT-REC
+                   INVALID KEY
+                       MOVE "N" TO WS-ACCOUNTS-FOUND-FLAG
+               END-READ
+           END-IF.
+
+           IF WS-ACCOUNTS-FOUND-FLAG = "N"
+               MOVE ZERO TO WS-CONVERTED-AMOUNT
+               MOVE WS-PL-AMOUNT TO WS-DIFF-AMOUNT
+               PERFORM WRITE-RECONCILIATION-EXCEPTION
+               GO TO CHECK-ONE-POSTING-EXIT
+           END-IF.
+
+      * CURRCONV returns the amount unconverted when the two currency
+      * codes match, so it is always safe to call here. The recomputed
+      * figure is checked against WS-PL-CREDIT-AMT - the converted
+      * amount STOREXEC actually posted to the to-account - rather
+      * than against WS-PL-AMOUNT itself, so a rate that drifted
+      * between posting and reconciliation shows up as a real
+      * mismatch instead of a comparison that can never disagree.
+           MOVE WS-PL-AMOUNT TO WS-CONVERTED-AMOUNT.
+           CALL 'CURRCONV' USING
+               WS-ACCT-CURRENCY-CODE OF WS-FR-ACCT-REC,
+               WS-ACCT-CURRENCY-CODE OF WS-TO-ACCT-REC,
+               WS-PL-AMOUNT, WS-CONVERTED-AMOUNT.
+
+           ADD WS-PL-AMOUNT TO WS-TOTAL-DEBITS.
+           ADD WS-CONVERTED-AMOUNT TO WS-TOTAL-CREDITS.
+
+           COMPUTE WS-DIFF-AMOUNT =
+               WS-PL-CREDIT-AMT - WS-CONVERTED-AMOUNT.
+           IF WS-DIFF-AMOUNT NOT = 0
+               PERFORM WRITE-RECONCILIATION-EXCEPTION
+           END-IF.
+
+       CHECK-ONE-POSTING-EXIT.
+           EXIT.
+
+       WRITE-RECONCILIATION-EXCEPTION.
+           MOVE WS-PL-SO-ID TO WS-RX-SO-ID.
+           MOVE WS-PL-FROM-ACCT TO WS-RX-FROM-ACCT.
+           MOVE WS-PL-TO-ACCT TO WS-RX-TO-ACCT.
+           MOVE WS-PL-AMOUNT TO WS-RX-DEBIT-AMT.
+           MOVE WS-CONVERTED-AMOUNT TO WS-RX-CREDIT-AMT.
+           MOVE WS-DIFF-AMOUNT TO WS-RX-DIFF-AMT.
+           MOVE WS-CURRENT-DATE TO WS-RX-RUN-DATE.
+           WRITE WS-RX-REC.
+           ADD 1 TO WS-TOTAL-MISMATCHES.
+           DISPLAY "RECONCILIATION EXCEPTION - SO-ID: " WS-PL-SO-ID
+               " FROM: " WS-PL-FROM-ACCT " TO: " WS-PL-TO-ACCT
+               " DEBIT: " WS-PL-AMOUNT " CREDIT: " WS-CONVERTED-AMOUNT.
