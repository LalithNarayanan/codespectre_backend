@@ -0,0 +1,75 @@
+
+      ******************************************************************
+      * CURRCONV.CBL - Currency Conversion                             *
+      ******************************************************************
+      * Converts an amount from one currency to another using a small
+      * table of exchange rates quoted against a common base currency
+      * (USD). If either currency code is not recognized, or the two
+      * codes are equal, the amount is returned unconverted.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURRCONV.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY COMMON-STORAGE.
+       01  WS-CURR-RATE-TABLE.
+           05  WS-CURR-RATE-ENTRY OCCURS 4 TIMES
+                                   INDEXED BY WS-CRX.
+               10  WS-CRT-CODE        PIC X(3).
+               10  WS-CRT-RATE-TO-USD PIC 9(6)V9999.
+       01  WS-FROM-RATE           PIC 9(6)V9999.
+       01  WS-TO-RATE              PIC 9(6)V9999.
+       01  WS-USD-AMOUNT           PIC 9(12)V9999.
+       LINKAGE SECTION.
+       01  LINK-FROM-CURRENCY   PIC X(3).
+       01  LINK-TO-CURRENCY     PIC X(3).
+       01  LINK-AMOUNT-IN       PIC 9(10)V99.
+       01  LINK-AMOUNT-OUT      PIC 9(10)V99.
+       PROCEDURE DIVISION USING LINK-FROM-CURRENCY, LINK-TO-CURRENCY,
+               LINK-AMOUNT-IN, LINK-AMOUNT-OUT.
+       MAIN-PROCEDURE.
+           IF LINK-FROM-CURRENCY = LINK-TO-CURRENCY
+               MOVE LINK-AMOUNT-IN TO LINK-AMOUNT-OUT
+               GO TO END-PROGRAM
+           END-IF.
+
+           PERFORM INIT-CURR-RATE-TABLE.
+
+           MOVE 1.0000 TO WS-FROM-RATE.
+           SET WS-CRX TO 1.
+           SEARCH WS-CURR-RATE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CRT-CODE(WS-CRX) = LINK-FROM-CURRENCY
+                   MOVE WS-CRT-RATE-TO-USD(WS-CRX) TO WS-FROM-RATE
+           END-SEARCH.
+
+           MOVE 1.0000 TO WS-TO-RATE.
+           SET WS-CRX TO 1.
+           SEARCH WS-CURR-RATE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CRT-CODE(WS-CRX) = LINK-TO-CURRENCY
+                   MOVE WS-CRT-RATE-TO-USD(WS-CRX) TO WS-TO-RATE
+           END-SEARCH.
+
+           COMPUTE WS-USD-AMOUNT ROUNDED =
+               LINK-AMOUNT-IN * WS-FROM-RATE.
+           COMPUTE LINK-AMOUNT-OUT ROUNDED =
+               WS-USD-AMOUNT / WS-TO-RATE.
+
+       END-PROGRAM.
+           EXIT PROGRAM.
+
+       INIT-CURR-RATE-TABLE.
+           MOVE "USD" TO WS-CRT-CODE(1).
+           MOVE 1.0000 TO WS-CRT-RATE-TO-USD(1).
+
+           MOVE "GBP" TO WS-CRT-CODE(2).
+           MOVE 1.2700 TO WS-CRT-RATE-TO-USD(2).
+
+           MOVE "EUR" TO WS-CRT-CODE(3).
+           MOVE 1.0900 TO WS-CRT-RATE-TO-USD(3).
+
+           MOVE "JPY" TO WS-CRT-CODE(4).
+           MOVE 0.0067 TO WS-CRT-RATE-TO-USD(4).
