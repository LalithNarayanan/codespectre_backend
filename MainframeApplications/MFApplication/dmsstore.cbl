@@ -1,6 +1,7 @@
-******************************************************************
-       * DMSSTORE.CBL - DMS Store Program                              *
-       ******************************************************************
+
+      ******************************************************************
+      * DMSSTORE.CBL - DMS Store Program                               *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DMSSTORE.
        ENVIRONMENT DIVISION.
@@ -10,23 +11,32 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
            COPY COMMON-STORAGE.
-           01 WS-DMS-AREA.
-               05 WS-SO-DBKEY        PIC X(8).
-               05 WS-SO-RECORD-AREA.
-                   COPY WS-SO-RECORD.
-           01 WS-DMS-ERROR-AREA.
-               05 WS-DMS-ERROR-CODE  PIC 9(8).
-               05 WS-DMS-ERROR-TEXT  PIC X(256).
+           COPY WS-CUSTOMER-RECORD.
+       01  WS-SO-DBKEY PIC X(8).
+           COPY WS-SO-RECORD
+               REPLACING ==WS-SO-RECORD==
+               BY ==WS-SO-RECORD-AREA==.
+       01  WS-DMS-ERROR-AREA.
+           05  WS-DMS-ERROR-CODE  PIC 9(8).
+           05  WS-DMS-ERROR-TEXT  PIC X(256).
+       01  WS-DMS-ERROR-DESC      PIC X(60).
+       01  WS-DMS-ERROR-ACTION    PIC X(60).
+       01  WS-AUD-OLD-VALUE       PIC X(200).
+       01  WS-AUD-NEW-VALUE       PIC X(200).
+       01  WS-AUD-RECTYPE         PIC X(25).
+       01  WS-AUD-OPER            PIC X(6).
+       01  WS-AUD-OPERATOR-NAME   PIC X(10).
        LINKAGE SECTION.
-           01 LINK-SO-RECORD.
-               COPY WS-SO-RECORD.
-           01 LINK-DMS-STATUS PIC XX.
-       PROCEDURE DIVISION.
+           COPY WS-SO-RECORD
+               REPLACING ==WS-SO-RECORD==
+               BY ==LINK-SO-RECORD==.
+       01  LINK-DMS-STATUS PIC XX.
+       PROCEDURE DIVISION USING LINK-SO-RECORD, LINK-DMS-STATUS.
        MAIN-PROCEDURE.
-           * Move the linked record into the working storage area.
+      * Move the linked record into the working storage area.
            MOVE LINK-SO-RECORD TO WS-SO-RECORD-AREA.
 
-           * Attempt to store the standing order record into the database.
+      * Attempt to store the standing order record into the database.
            DMS STORE RECORD STANDING-ORDER-RECORD
                USING WS-SO-RECORD-AREA
                DBKEY WS-SO-DBKEY
@@ -35,14 +45,32 @@
            IF WS-DMS-ERROR-CODE NOT = ZERO
                MOVE "DS" TO LINK-DMS-STATUS
                MOVE WS-DMS-ERROR-CODE TO WS-RETURN-CODE
+               CALL 'DMSERRTX' USING WS-DMS-ERROR-CODE,
+                   WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
                DISPLAY "DMS STORE Error: " WS-DMS-ERROR-CODE
-               DISPLAY "DMS Error Text: " WS-DMS-ERROR-TEXT
-               GO TO END-PROGRAM.
+                   " - " WS-DMS-ERROR-DESC
+               DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+               GO TO END-PROGRAM
            END-IF.
 
-           * Now, let's assume we want to update the customer's last modified date
-           * in the customer database as well.
-           MOVE WS-SO-CUST-ID TO WS-CUSTOMER-ID.
+      * Record the successful standing order creation in the audit
+      * trail before touching the customer record.
+           MOVE SPACES TO WS-AUD-OLD-VALUE.
+           STRING "CUST=" WS-SO-CUST-ID OF WS-SO-RECORD-AREA
+               " FROM=" WS-SO-FROM-ACCT OF WS-SO-RECORD-AREA
+               " TO=" WS-SO-TO-ACCT OF WS-SO-RECORD-AREA
+               " AMT=" WS-SO-AMOUNT OF WS-SO-RECORD-AREA
+               DELIMITED BY SIZE INTO WS-AUD-NEW-VALUE.
+           MOVE "STANDING-ORDER-RECORD" TO WS-AUD-RECTYPE.
+           MOVE "STORE" TO WS-AUD-OPER.
+           MOVE "STORDSET" TO WS-AUD-OPERATOR-NAME.
+           CALL 'AUDITLOG' USING WS-AUD-RECTYPE, WS-AUD-OPER,
+               WS-SO-ID OF WS-SO-RECORD-AREA, WS-AUD-OLD-VALUE,
+               WS-AUD-NEW-VALUE, WS-AUD-OPERATOR-NAME.
+
+      * Now, let's assume we want to update the customer's last modified date
+      * in the customer database as well.
+           MOVE WS-SO-CUST-ID OF WS-SO-RECORD-AREA TO WS-CUSTOMER-ID.
 
            DMS GET RECORD CUSTOMER-RECORD
                USING WS-CUSTOMER-ID
@@ -51,11 +79,18 @@
            IF WS-DMS-ERROR-CODE NOT = ZERO
                MOVE "DG" TO LINK-DMS-STATUS
                MOVE WS-DMS-ERROR-CODE TO WS-RETURN-CODE
+               CALL 'DMSERRTX' USING WS-DMS-ERROR-CODE,
+                   WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
                DISPLAY "DMS GET Error: " WS-DMS-ERROR-CODE
-               DISPLAY "DMS Error Text: " WS-DMS-ERROR-TEXT
-               GO TO END-PROGRAM.
+                   " - " WS-DMS-ERROR-DESC
+               DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+               GO TO END-PROGRAM
            END-IF.
 
+           STRING "LAST-MODIFIED=" WS-CUST-LAST-MODIFIED-DATE
+               DELIMITED BY SIZE INTO WS-AUD-OLD-VALUE.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
            MOVE WS-CURRENT-DATE TO WS-CUST-LAST-MODIFIED-DATE.
 
            DMS MODIFY RECORD CUSTOMER-RECORD
@@ -65,13 +100,25 @@
            IF WS-DMS-ERROR-CODE NOT = ZERO
                MOVE "DM" TO LINK-DMS-STATUS
                MOVE WS-DMS-ERROR-CODE TO WS-RETURN-CODE
+               CALL 'DMSERRTX' USING WS-DMS-ERROR-CODE,
+                   WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
                DISPLAY "DMS MODIFY Error: " WS-DMS-ERROR-CODE
-               DISPLAY "DMS Error Text: " WS-DMS-ERROR-TEXT
-               GO TO END-PROGRAM.
+                   " - " WS-DMS-ERROR-DESC
+               DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+               GO TO END-PROGRAM
            END-IF.
 
+           STRING "LAST-MODIFIED=" WS-CUST-LAST-MODIFIED-DATE
+               DELIMITED BY SIZE INTO WS-AUD-NEW-VALUE.
+           MOVE "CUSTOMER-RECORD" TO WS-AUD-RECTYPE.
+           MOVE "MODIFY" TO WS-AUD-OPER.
+           MOVE "STORDSET" TO WS-AUD-OPERATOR-NAME.
+           CALL 'AUDITLOG' USING WS-AUD-RECTYPE, WS-AUD-OPER,
+               WS-CUST-ID, WS-AUD-OLD-VALUE, WS-AUD-NEW-VALUE,
+               WS-AUD-OPERATOR-NAME.
+
            MOVE "00" TO LINK-DMS-STATUS.
            MOVE ZERO TO WS-RETURN-CODE.
 
        END-PROGRAM.
-           EXIT PROGRAM.
\ No newline at end of file
+           EXIT PROGRAM.
