@@ -0,0 +1,149 @@
+
+      ******************************************************************
+      * STORDAMD.CBL - Standing Order Amendment Program                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STORDAMD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. UNISYS-CLEARPATH.
+       OBJECT-COMPUTER. UNISYS-CLEARPATH.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY COMMON-STORAGE.
+           COPY WS-SO-RECORD.
+       01  WS-DMS-ERROR-AREA.
+           05  WS-DMS-ERROR-CODE   PIC 9(8).
+           05  WS-DMS-ERROR-TEXT   PIC X(256).
+       01  WS-DMS-ERROR-DESC       PIC X(60).
+       01  WS-DMS-ERROR-ACTION     PIC X(60).
+       01  WS-AUD-OLD-VALUE        PIC X(200).
+       01  WS-AUD-NEW-VALUE        PIC X(200).
+       01  WS-AMEND-CHOICE         PIC X.
+       01  WS-AUD-RECTYPE          PIC X(25).
+       01  WS-AUD-OPER             PIC X(6).
+       01  WS-AUD-OPERATOR-NAME    PIC X(10).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Enter Standing Order ID to amend: ".
+           ACCEPT WS-STANDING-ORDER-ID.
+
+           MOVE WS-STANDING-ORDER-ID TO WS-SO-ID.
+           DMS GET RECORD STANDING-ORDER-RECORD
+               USING WS-SO-ID
+               ERROR WS-DMS-ERROR-AREA.
+
+           IF WS-DMS-ERROR-CODE NOT = ZERO
+               CALL 'DMSERRTX' USING WS-DMS-ERROR-CODE,
+                   WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
+               DISPLAY "DMS GET Error: " WS-DMS-ERROR-CODE
+                   " - " WS-DMS-ERROR-DESC
+               DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+               GO TO END-PROGRAM
+           END-IF.
+
+           IF WS-SO-STAT NOT = "ACTIVE"
+               DISPLAY "Only an ACTIVE standing order may be amended. "
+                   "Current status: " WS-SO-STAT
+               GO TO END-PROGRAM
+           END-IF.
+
+           DISPLAY "Current Amount..........: " WS-SO-AMOUNT.
+           DISPLAY "Current Frequency.......: " WS-SO-FREQ.
+           DISPLAY "Current To Account.......: " WS-SO-TO-ACCT.
+           DISPLAY "Current Next Exec Date..: " WS-SO-NEXT-EXEC.
+           DISPLAY "Current End Date.........: " WS-SO-END-DATE.
+           DISPLAY "Current Max Executions...: " WS-SO-MAX-EXECS.
+
+           MOVE SPACES TO WS-AUD-OLD-VALUE.
+           STRING "AMT=" WS-SO-AMOUNT
+               " FREQ=" WS-SO-FREQ
+               " TO=" WS-SO-TO-ACCT
+               " NEXT=" WS-SO-NEXT-EXEC
+               " END=" WS-SO-END-DATE
+               " MAXEXEC=" WS-SO-MAX-EXECS
+               DELIMITED BY SIZE INTO WS-AUD-OLD-VALUE.
+
+           DISPLAY "Amend Amount? (Y/N): ".
+           ACCEPT WS-AMEND-CHOICE.
+           IF WS-AMEND-CHOICE = "Y" OR WS-AMEND-CHOICE = "y"
+               DISPLAY "Enter New Amount: "
+               ACCEPT WS-SO-AMOUNT
+           END-IF.
+
+           DISPLAY "Amend Frequency? (Y/N): ".
+           ACCEPT WS-AMEND-CHOICE.
+           IF WS-AMEND-CHOICE = "Y" OR WS-AMEND-CHOICE = "y"
+               DISPLAY "Enter New Frequency (MONTHLY, WEEKLY, "
+                   "FORTNIGHTLY, QUARTERLY, ANNUALLY): "
+               ACCEPT WS-SO-FREQ
+           END-IF.
+
+           DISPLAY "Amend To Account? (Y/N): ".
+           ACCEPT WS-AMEND-CHOICE.
+           IF WS-AMEND-CHOICE = "Y" OR WS-AMEND-CHOICE = "y"
+               DISPLAY "Enter New To Account: "
+               ACCEPT WS-SO-TO-ACCT
+           END-IF.
+
+           DISPLAY "Amend Next Execution Date? (Y/N): ".
+           ACCEPT WS-AMEND-CHOICE.
+           IF WS-AMEND-CHOICE = "Y" OR WS-AMEND-CHOICE = "y"
+               DISPLAY "Enter New Next Execution Date (YYYYMMDD): "
+               ACCEPT WS-SO-NEXT-EXEC
+           END-IF.
+
+           DISPLAY "Amend End Date? (Y/N): ".
+           ACCEPT WS-AMEND-CHOICE.
+           IF WS-AMEND-CHOICE = "Y" OR WS-AMEND-CHOICE = "y"
+               DISPLAY "Enter New End Date (YYYYMMDD, or 0 for none): "
+               ACCEPT WS-SO-END-DATE
+           END-IF.
+
+           DISPLAY "Amend Max Executions? (Y/N): ".
+           ACCEPT WS-AMEND-CHOICE.
+           IF WS-AMEND-CHOICE = "Y" OR WS-AMEND-CHOICE = "y"
+               DISPLAY "Enter New Max Executions (0 for unlimited): "
+               ACCEPT WS-SO-MAX-EXECS
+           END-IF.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO WS-SO-LAST-MOD.
+
+           CALL 'STORDVAL' USING WS-SO-RECORD, WS-RETURN-CODE.
+           IF WS-RETURN-CODE NOT = ZERO
+               DISPLAY "Validation Error: " WS-MESSAGE
+               GO TO END-PROGRAM
+           END-IF.
+
+           DMS MODIFY RECORD STANDING-ORDER-RECORD
+               USING WS-SO-RECORD
+               ERROR WS-DMS-ERROR-AREA.
+
+           IF WS-DMS-ERROR-CODE NOT = ZERO
+               CALL 'DMSERRTX' USING WS-DMS-ERROR-CODE,
+                   WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
+               DISPLAY "DMS MODIFY Error: " WS-DMS-ERROR-CODE
+                   " - " WS-DMS-ERROR-DESC
+               DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+               GO TO END-PROGRAM
+           END-IF.
+
+           STRING "AMT=" WS-SO-AMOUNT
+               " FREQ=" WS-SO-FREQ
+               " TO=" WS-SO-TO-ACCT
+               " NEXT=" WS-SO-NEXT-EXEC
+               " END=" WS-SO-END-DATE
+               " MAXEXEC=" WS-SO-MAX-EXECS
+               DELIMITED BY SIZE INTO WS-AUD-NEW-VALUE.
+           MOVE "STANDING-ORDER-RECORD" TO WS-AUD-RECTYPE.
+           MOVE "MODIFY" TO WS-AUD-OPER.
+           MOVE "STORDAMD" TO WS-AUD-OPERATOR-NAME.
+           CALL 'AUDITLOG' USING WS-AUD-RECTYPE, WS-AUD-OPER,
+               WS-SO-ID, WS-AUD-OLD-VALUE, WS-AUD-NEW-VALUE,
+               WS-AUD-OPERATOR-NAME.
+
+           DISPLAY "Standing Order Amended.".
+
+       END-PROGRAM.
+           GOBACK.
