@@ -0,0 +1,10 @@
+      ******************************************************************
+      * WS-ACCOUNT-RECORD.CPY                                          *
+      * Account master record (ACCT.DAT / DMS ACCOUNT-RECORD)          *
+      ******************************************************************
+       01  WS-ACCOUNT-RECORD.
+           05  WS-ACCT-ID            PIC X(15).
+           05  WS-ACCT-CUST-ID       PIC X(10).
+           05  WS-ACCT-BALANCE       PIC 9(12)V99.
+           05  WS-ACCT-TYPE          PIC X(10).
+           05  WS-ACCT-CURRENCY-CODE PIC X(3).
