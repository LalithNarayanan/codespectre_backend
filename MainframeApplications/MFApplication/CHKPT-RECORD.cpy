@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CHKPT-RECORD.CPY                                               *
+      * Checkpoint/restart record for batch jobs (CHKPT.DAT). One      *
+      * record per job name holds the last standing order ID that was  *
+      * fully posted, so a rerun after a mid-run abend does not        *
+      * re-debit accounts that were already posted.                    *
+      ******************************************************************
+       01  WS-CHECKPOINT-RECORD.
+           05  WS-CHKPT-JOB-NAME     PIC X(8).
+           05  WS-CHKPT-LAST-SO-ID   PIC X(20).
+           05  WS-CHKPT-RUN-DATE     PIC 9(8).
