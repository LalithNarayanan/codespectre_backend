@@ -0,0 +1,567 @@
+
+      ******************************************************************
+      * STOREXEC.CBL - Standing Order Execution Batch Job              *
+      ******************************************************************
+      * Scans the standing order database for ACTIVE orders due on or
+      * before today, posts the debit/credit to the account master,
+      * rolls the next execution date forward, and suspends any order
+      * that cannot be posted (account not found, ineligible account
+      * type, or insufficient funds) so it is retried on the next run
+      * instead of being lost. Checkpoints after every order it
+      * successfully posts so a rerun after a mid-run abend does not
+      * re-debit accounts that were already posted.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOREXEC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. UNISYS-CLEARPATH.
+       OBJECT-COMPUTER. UNISYS-CLEARPATH.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WS-ACCT-ID OF ACCOUNT-RECORD
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WS-CHKPT-JOB-NAME OF WS-CHKPT-REC
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO "STOSUSP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WS-SUSP-SO-ID OF WS-SUSP-REC
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT NOTIFY-FILE ASSIGN TO "NOTIFY.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT POSTLOG-FILE ASSIGN TO "POSTLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           FD ACCOUNT-FILE.
+               COPY WS-ACCOUNT-RECORD
+                   REPLACING ==WS-ACCOUNT-RECORD==
+                   BY ==ACCOUNT-RECORD==.
+      * CHKPT-RECORD/SUSPENSE-RECORD/NOTIFY-RECORD/POSTLOG-RECORD are
+      * spelled out here rather than pulled in via COPY ... REPLACING,
+      * to keep the renamed FD record names short and readable. The
+      * field layouts below are kept in lockstep with their
+      * copybooks.
+           FD CHECKPOINT-FILE.
+           01  WS-CHKPT-REC.
+               05  WS-CHKPT-JOB-NAME     PIC X(8).
+               05  WS-CHKPT-LAST-SO-ID   PIC X(20).
+               05  WS-CHKPT-RUN-DATE     PIC 9(8).
+           FD SUSPENSE-FILE.
+           01  WS-SUSP-REC.
+               05  WS-SUSP-SO-ID         PIC X(20).
+               05  WS-SUSP-CUST-ID       PIC X(10).
+               05  WS-SUSP-FROM-ACCT     PIC X(15).
+               05  WS-SUSP-TO-ACCT       PIC X(15).
+               05  WS-SUSP-AMOUNT        PIC 9(10)V99.
+               05  WS-SUSP-REASON        PIC X(60).
+               05  WS-SUSP-DATE          PIC 9(8).
+               05  WS-SUSP-RETRY-COUNT   PIC 9(3).
+           FD NOTIFY-FILE.
+           01  WS-NOTIFY-REC.
+               05  WS-NOT-CUST-ID        PIC X(10).
+               05  WS-NOT-PHONE          PIC X(20).
+               05  WS-NOT-SO-ID          PIC X(20).
+               05  WS-NOT-AMOUNT         PIC 9(10)V99.
+               05  WS-NOT-STATUS         PIC X(7).
+               05  WS-NOT-DATE           PIC 9(8).
+           FD POSTLOG-FILE.
+           01  WS-POSTLOG-REC.
+               05  WS-PL-SO-ID           PIC X(20).
+               05  WS-PL-FROM-ACCT       PIC X(15).
+               05  WS-PL-TO-ACCT         PIC X(15).
+               05  WS-PL-AMOUNT          PIC 9(10)V99.
+               05  WS-PL-CREDIT-AMT      PIC 9(10)V99.
+               05  WS-PL-POST-DATE       PIC 9(8).
+               05  WS-PL-STATUS          PIC X(10).
+       WORKING-STORAGE SECTION.
+           COPY COMMON-STORAGE.
+           COPY WS-SO-RECORD.
+           COPY WS-CUSTOMER-RECORD.
+           COPY WS-ACCOUNT-RECORD
+               REPLACING ==WS-ACCOUNT-RECORD==
+               BY ==WS-FR-ACCT-REC==.
+           COPY WS-ACCOUNT-RECORD
+               REPLACING ==WS-ACCOUNT-RECORD==
+               BY ==WS-TO-ACCT-REC==.
+       01  WS-DMS-ERROR-AREA.
+           05  WS-DMS-ERROR-CODE       PIC 9(8).
+           05  WS-DMS-ERROR-TEXT       PIC X(256).
+       01  WS-DMS-ERROR-DESC           PIC X(60).
+       01  WS-DMS-ERROR-ACTION         PIC X(60).
+       01  WS-ELIGIBLE                 PIC X.
+       01  WS-MIN-BALANCE              PIC 9(12)V99.
+       01  WS-CONVERTED-AMOUNT         PIC 9(12)V99.
+       01  WS-RESUMING-FLAG            PIC X VALUE "N".
+       01  WS-CHKPT-EXISTS             PIC X VALUE "N".
+       01  WS-SUSPENDED-FLAG           PIC X.
+       01  WS-SUSPEND-REASON           PIC X(60).
+       01  WS-DAY-NUM                  PIC 9(9).
+       01  WS-YY                       PIC 9(4).
+       01  WS-MM                       PIC 9(2).
+       01  WS-DD                       PIC 9(2).
+       01  WS-MONTHS-TO-ADD            PIC 9(2).
+       01  WS-DAYS-IN-MONTH            PIC 9(2).
+       01  WS-TOTAL-PROCESSED          PIC 9(7) VALUE 0.
+       01  WS-TOTAL-POSTED             PIC 9(7) VALUE 0.
+       01  WS-TOTAL-SUSPENDED          PIC 9(7) VALUE 0.
+       01  WS-AUD-OLD-VALUE            PIC X(200).
+       01  WS-AUD-NEW-VALUE            PIC X(200).
+       01  WS-AUD-RECTYPE              PIC X(25).
+       01  WS-AUD-OPER                 PIC X(6).
+       01  WS-AUD-OPERATOR-NAME        PIC X(10).
+       01  WS-CUST-FOUND-FLAG          PIC X.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "STOREXEC - Standing Order Execution Batch Starting".
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+           OPEN I-O ACCOUNT-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+           OPEN I-O SUSPENSE-FILE.
+           OPEN OUTPUT NOTIFY-FILE.
+
+           OPEN EXTEND POSTLOG-FILE.
+           IF WS-FILE-STATUS = "35"
+               CLOSE POSTLOG-FILE
+               OPEN OUTPUT POSTLOG-FILE
+           END-IF.
+
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM PROCESS-DUE-STANDING-ORDERS.
+
+           CLOSE ACCOUNT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE SUSPENSE-FILE.
+           CLOSE NOTIFY-FILE.
+           CLOSE POSTLOG-FILE.
+
+           DISPLAY "STOREXEC - Processed: " WS-TOTAL-PROCESSED
+               " Posted: " WS-TOTAL-POSTED
+               " Suspended: " WS-TOTAL-SUSPENDED.
+           STOP RUN.
+
+       LOAD-CHECKPOINT.
+           MOVE "STOREXEC" TO WS-CHKPT-JOB-NAME OF WS-CHKPT-REC.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE SPACES TO
+                       WS-CHKPT-LAST-SO-ID OF WS-CHKPT-REC
+                   MOVE "N" TO WS-RESUMING-FLAG
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-CHKPT-EXISTS
+                   IF WS-CHKPT-RUN-DATE OF WS-CHKPT-REC =
+                      WS-CURRENT-DATE
+                       MOVE "Y" TO WS-RESUMING-FLAG
+                       DISPLAY "Resuming after Standing Order ID: "
+                           WS-CHKPT-LAST-SO-ID OF WS-CHKPT-REC
+                   ELSE
+                       MOVE "N" TO WS-RESUMING-FLAG
+                       MOVE SPACES TO
+                           WS-CHKPT-LAST-SO-ID OF WS-CHKPT-REC
+                   END-IF
+           END-READ.
+
+       PROCESS-DUE-STANDING-ORDERS.
+      * WS-SO-STAT/WS-SO-NEXT-EXEC filter the scan to orders that are
+      * due on or before today. SUSPENDED orders are included, and not
+      * just ACTIVE ones, because WS-SO-NEXT-EXEC is never rolled
+      * forward while an order sits suspended - picking it back up
+      * here each run is what gives a suspended order its retry once
+      * funds or eligibility are restored; EXPIRE-STANDING-ORDER still
+      * closes it out if it is found sitting past its end date or
+      * execution cap. The restart skip below assumes the DMS scan
+      * visits standing order IDs in the same order on every run,
+      * which holds for this shop's DMS configuration.
+           DMS FIND FIRST RECORD STANDING-ORDER-RECORD
+               WHERE (WS-SO-STAT = "ACTIVE" OR WS-SO-STAT = "SUSPENDED")
+                     AND WS-SO-NEXT-EXEC NOT > WS-CURRENT-DATE
+               ERROR WS-DMS-ERROR-AREA.
+
+           IF WS-DMS-ERROR-CODE NOT = ZERO AND
+              WS-DMS-ERROR-CODE NOT = 1403
+               CALL 'DMSERRTX' USING WS-DMS-ERROR-CODE,
+                   WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
+               DISPLAY "DMS FIND Error: " WS-DMS-ERROR-CODE
+                   " - " WS-DMS-ERROR-DESC
+               DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+           ELSE
+               PERFORM UNTIL WS-DMS-ERROR-CODE = 1403
+                   DMS GET RECORD STANDING-ORDER-RECORD
+                       INTO WS-SO-RECORD
+                       ERROR WS-DMS-ERROR-AREA
+
+                   IF WS-RESUMING-FLAG = "Y" AND
+                      WS-SO-ID NOT > WS-CHKPT-LAST-SO-ID OF WS-CHKPT-REC
+                       CONTINUE
+                   ELSE
+                       ADD 1 TO WS-TOTAL-PROCESSED
+                       PERFORM PROCESS-ONE-STANDING-ORDER
+                   END-IF
+
+                   DMS FIND NEXT RECORD STANDING-ORDER-RECORD
+                       ERROR WS-DMS-ERROR-AREA
+               END-PERFORM
+           END-IF.
+
+       PROCESS-ONE-STANDING-ORDER.
+      * An order already past its fixed-term limit (e.g. one that was
+      * suspended for insufficient funds right up against its end date
+      * or execution cap) must not post again once funds reappear - it
+      * is expired outright rather than posted or retried.
+           IF (WS-SO-MAX-EXECS > 0 AND
+               WS-SO-EXEC-COUNT >= WS-SO-MAX-EXECS) OR
+              (WS-SO-END-DATE > 0 AND
+               WS-SO-NEXT-EXEC > WS-SO-END-DATE)
+               PERFORM EXPIRE-STANDING-ORDER
+           ELSE
+               MOVE "N" TO WS-SUSPENDED-FLAG
+               MOVE SPACES TO WS-SUSPEND-REASON
+
+               MOVE WS-SO-FROM-ACCT TO WS-ACCT-ID OF ACCOUNT-RECORD
+               READ ACCOUNT-FILE INTO WS-FR-ACCT-REC
+                   INVALID KEY
+                       MOVE "Y" TO WS-SUSPENDED-FLAG
+                       MOVE "From account not found." TO
+                           WS-SUSPEND-REASON
+               END-READ
+
+               IF WS-SUSPENDED-FLAG = "N"
+                   MOVE WS-SO-TO-ACCT TO WS-ACCT-ID OF ACCOUNT-RECORD
+                   READ ACCOUNT-FILE INTO WS-TO-ACCT-REC
+                       INVALID KEY
+                           MOVE "Y" TO WS-SUSPENDED-FLAG
+                           MOVE "To account not found." TO
+                               WS-SUSPEND-REASON
+                   END-READ
+               END-IF
+
+               IF WS-SUSPENDED-FLAG = "N"
+                   CALL 'ACCTLIM' USING
+                       WS-ACCT-TYPE OF WS-FR-ACCT-REC,
+                       WS-ELIGIBLE, WS-MIN-BALANCE
+                   IF WS-ELIGIBLE NOT = "Y"
+                       MOVE "Y" TO WS-SUSPENDED-FLAG
+                       MOVE "From account type not eligible for SOs."
+                           TO WS-SUSPEND-REASON
+                   END-IF
+               END-IF
+
+               IF WS-SUSPENDED-FLAG = "N"
+                   IF (WS-ACCT-BALANCE OF WS-FR-ACCT-REC -
+                       WS-SO-AMOUNT) < WS-MIN-BALANCE
+                       MOVE "Y" TO WS-SUSPENDED-FLAG
+                       MOVE "Insufficient funds." TO WS-SUSPEND-REASON
+                   END-IF
+               END-IF
+
+               IF WS-SUSPENDED-FLAG = "Y"
+                   PERFORM SUSPEND-STANDING-ORDER
+               ELSE
+                   PERFORM POST-STANDING-ORDER
+               END-IF
+           END-IF.
+
+       EXPIRE-STANDING-ORDER.
+      * The order reached its end date or execution cap before this
+      * run could post it again (most often because it was sitting in
+      * the suspense file up against that limit) - close it out rather
+      * than posting or re-suspending it.
+           MOVE SPACES TO WS-AUD-OLD-VALUE.
+           STRING "STAT=" WS-SO-STAT
+               DELIMITED BY SIZE INTO WS-AUD-OLD-VALUE.
+
+           MOVE "COMPLETED" TO WS-SO-STAT.
+           MOVE WS-CURRENT-DATE TO WS-SO-LAST-MOD.
+
+           DMS MODIFY RECORD STANDING-ORDER-RECORD
+               USING WS-SO-RECORD
+               ERROR WS-DMS-ERROR-AREA.
+
+           IF WS-DMS-ERROR-CODE NOT = ZERO
+               CALL 'DMSERRTX' USING WS-DMS-ERROR-CODE,
+                   WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
+               DISPLAY "DMS MODIFY Error: " WS-DMS-ERROR-CODE
+                   " - " WS-DMS-ERROR-DESC
+               DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+           ELSE
+               STRING "STAT=" WS-SO-STAT
+                   DELIMITED BY SIZE INTO WS-AUD-NEW-VALUE
+               MOVE "STANDING-ORDER-RECORD" TO WS-AUD-RECTYPE
+               MOVE "MODIFY" TO WS-AUD-OPER
+               MOVE "STOREXEC" TO WS-AUD-OPERATOR-NAME
+               CALL 'AUDITLOG' USING WS-AUD-RECTYPE, WS-AUD-OPER,
+                   WS-SO-ID, WS-AUD-OLD-VALUE, WS-AUD-NEW-VALUE,
+                   WS-AUD-OPERATOR-NAME
+               PERFORM COMMIT-CHECKPOINT
+           END-IF.
+
+       POST-STANDING-ORDER.
+      * Standing orders are denominated in the from-account's currency;
+      * convert to the to-account's currency before crediting it. This
+      * is read-only (no record written yet), so it is safe to do
+      * ahead of the standing order's own DMS MODIFY below.
+           MOVE WS-SO-AMOUNT TO WS-CONVERTED-AMOUNT.
+           IF WS-ACCT-CURRENCY-CODE OF WS-FR-ACCT-REC NOT =
+              WS-ACCT-CURRENCY-CODE OF WS-TO-ACCT-REC
+               CALL 'CURRCONV' USING
+                   WS-ACCT-CURRENCY-CODE OF WS-FR-ACCT-REC,
+                   WS-ACCT-CURRENCY-CODE OF WS-TO-ACCT-REC,
+                   WS-SO-AMOUNT, WS-CONVERTED-AMOUNT
+           END-IF.
+
+           PERFORM ROLL-FORWARD-NEXT-EXEC.
+           ADD 1 TO WS-SO-EXEC-COUNT.
+
+      * Zero in WS-SO-MAX-EXECS/WS-SO-END-DATE means "no limit" on
+      * that dimension.
+           IF (WS-SO-MAX-EXECS > 0 AND
+               WS-SO-EXEC-COUNT >= WS-SO-MAX-EXECS) OR
+              (WS-SO-END-DATE > 0 AND
+               WS-SO-NEXT-EXEC > WS-SO-END-DATE)
+               MOVE "COMPLETED" TO WS-SO-STAT
+           END-IF.
+
+           STRING "NEXT-EXEC=" WS-SO-NEXT-EXEC " STATUS=" WS-SO-STAT
+               DELIMITED BY SIZE INTO WS-AUD-NEW-VALUE.
+
+      * The standing order's own record is the source of truth for
+      * whether this execution has happened - persist it before the
+      * account balances move, so a failure here (or an abend right
+      * after it) never leaves the accounts debited/credited while
+      * this order is still sitting ACTIVE and due for today's run.
+           DMS MODIFY RECORD STANDING-ORDER-RECORD
+               USING WS-SO-RECORD
+               ERROR WS-DMS-ERROR-AREA.
+
+           IF WS-DMS-ERROR-CODE NOT = ZERO
+               CALL 'DMSERRTX' USING WS-DMS-ERROR-CODE,
+                   WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
+               DISPLAY "DMS MODIFY Error: " WS-DMS-ERROR-CODE
+                   " - " WS-DMS-ERROR-DESC
+               DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+           ELSE
+               MOVE "STANDING-ORDER-RECORD" TO WS-AUD-RECTYPE
+               MOVE "MODIFY" TO WS-AUD-OPER
+               MOVE "STOREXEC" TO WS-AUD-OPERATOR-NAME
+               CALL 'AUDITLOG' USING WS-AUD-RECTYPE, WS-AUD-OPER,
+                   WS-SO-ID, WS-AUD-OLD-VALUE, WS-AUD-NEW-VALUE,
+                   WS-AUD-OPERATOR-NAME
+
+               COMPUTE WS-ACCT-BALANCE OF WS-FR-ACCT-REC =
+                   WS-ACCT-BALANCE OF WS-FR-ACCT-REC - WS-SO-AMOUNT
+               ADD WS-CONVERTED-AMOUNT TO
+                   WS-ACCT-BALANCE OF WS-TO-ACCT-REC
+
+               MOVE WS-ACCT-ID OF WS-FR-ACCT-REC TO
+                   WS-ACCT-ID OF ACCOUNT-RECORD
+               REWRITE ACCOUNT-RECORD FROM WS-FR-ACCT-REC
+
+               MOVE WS-ACCT-ID OF WS-TO-ACCT-REC TO
+                   WS-ACCT-ID OF ACCOUNT-RECORD
+               REWRITE ACCOUNT-RECORD FROM WS-TO-ACCT-REC
+
+               ADD 1 TO WS-TOTAL-POSTED
+
+               MOVE "Y" TO WS-CUST-FOUND-FLAG
+               MOVE WS-SO-CUST-ID TO WS-CUSTOMER-ID
+               DMS GET RECORD CUSTOMER-RECORD
+                   USING WS-CUSTOMER-ID
+                   ERROR WS-DMS-ERROR-AREA
+               IF WS-DMS-ERROR-CODE NOT = ZERO
+                   MOVE "N" TO WS-CUST-FOUND-FLAG
+                   MOVE SPACES TO WS-CUST-PHONE
+                   DISPLAY "Customer not found for notification, SO "
+                       "ID: " WS-SO-ID
+               END-IF
+
+               MOVE WS-SO-CUST-ID TO WS-NOT-CUST-ID OF WS-NOTIFY-REC
+               MOVE WS-CUST-PHONE TO WS-NOT-PHONE OF WS-NOTIFY-REC
+               MOVE WS-SO-ID TO WS-NOT-SO-ID OF WS-NOTIFY-REC
+               MOVE WS-SO-AMOUNT TO WS-NOT-AMOUNT OF WS-NOTIFY-REC
+               IF WS-CUST-FOUND-FLAG = "Y"
+                   MOVE "SUCCESS" TO WS-NOT-STATUS OF WS-NOTIFY-REC
+               ELSE
+                   MOVE "NOPHONE" TO WS-NOT-STATUS OF WS-NOTIFY-REC
+               END-IF
+               MOVE WS-CURRENT-DATE TO WS-NOT-DATE OF WS-NOTIFY-REC
+               WRITE WS-NOTIFY-REC
+
+               MOVE WS-SO-ID TO WS-PL-SO-ID OF WS-POSTLOG-REC
+               MOVE WS-SO-FROM-ACCT TO WS-PL-FROM-ACCT OF WS-POSTLOG-REC
+               MOVE WS-SO-TO-ACCT TO WS-PL-TO-ACCT OF WS-POSTLOG-REC
+               MOVE WS-SO-AMOUNT TO WS-PL-AMOUNT OF WS-POSTLOG-REC
+               MOVE WS-CONVERTED-AMOUNT TO
+                   WS-PL-CREDIT-AMT OF WS-POSTLOG-REC
+               MOVE WS-CURRENT-DATE TO WS-PL-POST-DATE OF WS-POSTLOG-REC
+               MOVE "POSTED" TO WS-PL-STATUS OF WS-POSTLOG-REC
+               WRITE WS-POSTLOG-REC
+
+               PERFORM COMMIT-CHECKPOINT
+           END-IF.
+
+       SUSPEND-STANDING-ORDER.
+           MOVE WS-SO-ID TO WS-SUSP-SO-ID OF WS-SUSP-REC.
+           READ SUSPENSE-FILE
+               INVALID KEY
+                   MOVE ZERO TO
+                       WS-SUSP-RETRY-COUNT OF WS-SUSP-REC
+           END-READ.
+           ADD 1 TO WS-SUSP-RETRY-COUNT OF WS-SUSP-REC.
+           MOVE WS-SO-CUST-ID TO WS-SUSP-CUST-ID OF WS-SUSP-REC.
+           MOVE WS-SO-FROM-ACCT TO
+               WS-SUSP-FROM-ACCT OF WS-SUSP-REC.
+           MOVE WS-SO-TO-ACCT TO
+               WS-SUSP-TO-ACCT OF WS-SUSP-REC.
+           MOVE WS-SO-AMOUNT TO WS-SUSP-AMOUNT OF WS-SUSP-REC.
+           MOVE WS-SUSPEND-REASON TO
+               WS-SUSP-REASON OF WS-SUSP-REC.
+           MOVE WS-CURRENT-DATE TO WS-SUSP-DATE OF WS-SUSP-REC.
+
+           IF WS-SUSP-RETRY-COUNT OF WS-SUSP-REC = 1
+               WRITE WS-SUSP-REC
+           ELSE
+               REWRITE WS-SUSP-REC
+           END-IF.
+
+           MOVE SPACES TO WS-AUD-OLD-VALUE.
+           STRING "STAT=" WS-SO-STAT
+               DELIMITED BY SIZE INTO WS-AUD-OLD-VALUE.
+
+           MOVE "SUSPENDED" TO WS-SO-STAT.
+           MOVE WS-CURRENT-DATE TO WS-SO-LAST-MOD.
+
+           DMS MODIFY RECORD STANDING-ORDER-RECORD
+               USING WS-SO-RECORD
+               ERROR WS-DMS-ERROR-AREA.
+
+           IF WS-DMS-ERROR-CODE NOT = ZERO
+               CALL 'DMSERRTX' USING WS-DMS-ERROR-CODE,
+                   WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
+               DISPLAY "DMS MODIFY Error: " WS-DMS-ERROR-CODE
+                   " - " WS-DMS-ERROR-DESC
+               DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+           ELSE
+               STRING "STAT=" WS-SO-STAT
+                   DELIMITED BY SIZE INTO WS-AUD-NEW-VALUE
+               MOVE "STANDING-ORDER-RECORD" TO WS-AUD-RECTYPE
+               MOVE "MODIFY" TO WS-AUD-OPER
+               MOVE "STOREXEC" TO WS-AUD-OPERATOR-NAME
+               CALL 'AUDITLOG' USING WS-AUD-RECTYPE, WS-AUD-OPER,
+                   WS-SO-ID, WS-AUD-OLD-VALUE, WS-AUD-NEW-VALUE,
+                   WS-AUD-OPERATOR-NAME
+           END-IF.
+
+           MOVE "Y" TO WS-CUST-FOUND-FLAG.
+           MOVE WS-SO-CUST-ID TO WS-CUSTOMER-ID.
+           DMS GET RECORD CUSTOMER-RECORD
+               USING WS-CUSTOMER-ID
+               ERROR WS-DMS-ERROR-AREA.
+           IF WS-DMS-ERROR-CODE NOT = ZERO
+               MOVE "N" TO WS-CUST-FOUND-FLAG
+               MOVE SPACES TO WS-CUST-PHONE
+               DISPLAY "Customer not found for notification, SO "
+                   "ID: " WS-SO-ID
+           END-IF.
+
+           MOVE WS-SO-CUST-ID TO WS-NOT-CUST-ID OF WS-NOTIFY-REC.
+           MOVE WS-CUST-PHONE TO WS-NOT-PHONE OF WS-NOTIFY-REC.
+           MOVE WS-SO-ID TO WS-NOT-SO-ID OF WS-NOTIFY-REC.
+           MOVE WS-SO-AMOUNT TO WS-NOT-AMOUNT OF WS-NOTIFY-REC.
+           MOVE "FAILED" TO WS-NOT-STATUS OF WS-NOTIFY-REC.
+           MOVE WS-CURRENT-DATE TO WS-NOT-DATE OF WS-NOTIFY-REC.
+           WRITE WS-NOTIFY-REC.
+
+           MOVE WS-SO-ID TO WS-PL-SO-ID OF WS-POSTLOG-REC.
+           MOVE WS-SO-FROM-ACCT TO WS-PL-FROM-ACCT OF WS-POSTLOG-REC.
+           MOVE WS-SO-TO-ACCT TO WS-PL-TO-ACCT OF WS-POSTLOG-REC.
+           MOVE WS-SO-AMOUNT TO WS-PL-AMOUNT OF WS-POSTLOG-REC.
+           MOVE ZERO TO WS-PL-CREDIT-AMT OF WS-POSTLOG-REC.
+           MOVE WS-CURRENT-DATE TO WS-PL-POST-DATE OF WS-POSTLOG-REC.
+           MOVE "SUSPENDED" TO WS-PL-STATUS OF WS-POSTLOG-REC.
+           WRITE WS-POSTLOG-REC.
+
+           ADD 1 TO WS-TOTAL-SUSPENDED.
+
+       COMMIT-CHECKPOINT.
+           MOVE WS-SO-ID TO WS-CHKPT-LAST-SO-ID OF WS-CHKPT-REC.
+           MOVE WS-CURRENT-DATE TO WS-CHKPT-RUN-DATE OF WS-CHKPT-REC.
+           IF WS-CHKPT-EXISTS = "Y"
+               REWRITE WS-CHKPT-REC
+           ELSE
+               WRITE WS-CHKPT-REC
+               MOVE "Y" TO WS-CHKPT-EXISTS
+           END-IF.
+
+       ROLL-FORWARD-NEXT-EXEC.
+           EVALUATE WS-SO-FREQ
+               WHEN "WEEKLY"
+                   COMPUTE WS-DAY-NUM =
+                       FUNCTION INTEGER-OF-DATE(WS-SO-NEXT-EXEC) + 7
+                   COMPUTE WS-SO-NEXT-EXEC =
+                       FUNCTION DATE-OF-INTEGER(WS-DAY-NUM)
+               WHEN "FORTNIGHTLY"
+                   COMPUTE WS-DAY-NUM =
+                       FUNCTION INTEGER-OF-DATE(WS-SO-NEXT-EXEC) + 14
+                   COMPUTE WS-SO-NEXT-EXEC =
+                       FUNCTION DATE-OF-INTEGER(WS-DAY-NUM)
+               WHEN "MONTHLY"
+                   MOVE 1 TO WS-MONTHS-TO-ADD
+                   PERFORM ADD-MONTHS-TO-NEXT-EXEC
+               WHEN "QUARTERLY"
+                   MOVE 3 TO WS-MONTHS-TO-ADD
+                   PERFORM ADD-MONTHS-TO-NEXT-EXEC
+               WHEN "ANNUALLY"
+                   MOVE 12 TO WS-MONTHS-TO-ADD
+                   PERFORM ADD-MONTHS-TO-NEXT-EXEC
+           END-EVALUATE.
+
+       ADD-MONTHS-TO-NEXT-EXEC.
+           MOVE WS-SO-NEXT-EXEC(1:4) TO WS-YY.
+           MOVE WS-SO-NEXT-EXEC(5:2) TO WS-MM.
+           MOVE WS-SO-NEXT-EXEC(7:2) TO WS-DD.
+           ADD WS-MONTHS-TO-ADD TO WS-MM.
+           PERFORM UNTIL WS-MM NOT > 12
+               SUBTRACT 12 FROM WS-MM
+               ADD 1 TO WS-YY
+           END-PERFORM.
+
+      * The target month may be shorter than the month the order was
+      * originally due in (e.g. 31st rolling into April) - clamp the
+      * day down to the target month's actual last day rather than
+      * carry forward a date that does not exist.
+           PERFORM SET-DAYS-IN-TARGET-MONTH.
+           IF WS-DD > WS-DAYS-IN-MONTH
+               MOVE WS-DAYS-IN-MONTH TO WS-DD
+           END-IF.
+
+           MOVE WS-YY TO WS-SO-NEXT-EXEC(1:4).
+           MOVE WS-MM TO WS-SO-NEXT-EXEC(5:2).
+           MOVE WS-DD TO WS-SO-NEXT-EXEC(7:2).
+
+       SET-DAYS-IN-TARGET-MONTH.
+           EVALUATE WS-MM
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   IF FUNCTION MOD(WS-YY, 400) = 0 OR
+                      (FUNCTION MOD(WS-YY, 4) = 0 AND
+                       FUNCTION MOD(WS-YY, 100) NOT = 0)
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+           END-EVALUATE.
