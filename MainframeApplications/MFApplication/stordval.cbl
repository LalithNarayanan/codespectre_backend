@@ -1,28 +1,40 @@
 
-       ******************************************************************
-       * STORDVAL.CBL - Standing Order Validation Program               *
-       ******************************************************************
+      ******************************************************************
+      * STORDVAL.CBL - Standing Order Validation Program               *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STORDVAL.
        DATA DIVISION.
-       LINKAGE SECTION.
-           COPY WS-SO-RECORD.
-           01 WS-RETURN-CODE PIC 9(4).
        WORKING-STORAGE SECTION.
            COPY COMMON-STORAGE.
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+           COPY WS-SO-RECORD.
+       01 LINK-RETURN-CODE PIC 9(4).
+       PROCEDURE DIVISION USING WS-SO-RECORD, LINK-RETURN-CODE.
        MAIN-PROCEDURE.
            IF WS-SO-AMOUNT < ZERO
-               MOVE 1 TO WS-RETURN-CODE
+               MOVE 1 TO LINK-RETURN-CODE
                MOVE "Amount must be positive." TO WS-MESSAGE
-               GO TO END-PROGRAM.
+               GO TO END-PROGRAM
            END-IF.
 
-           IF WS-SO-FREQ NOT = "MONTHLY" AND WS-SO-FREQ NOT = "WEEKLY"
-               MOVE 2 TO WS-RETURN-CODE
+           IF WS-SO-FREQ NOT = "MONTHLY"     AND
+              WS-SO-FREQ NOT = "WEEKLY"      AND
+              WS-SO-FREQ NOT = "FORTNIGHTLY" AND
+              WS-SO-FREQ NOT = "QUARTERLY"   AND
+              WS-SO-FREQ NOT = "ANNUALLY"
+               MOVE 2 TO LINK-RETURN-CODE
                MOVE "Invalid Frequency." TO WS-MESSAGE
-               GO TO END-PROGRAM.
+               GO TO END-PROGRAM
            END-IF.
-           MOVE ZERO TO WS-RETURN-CODE.
+
+           IF WS-SO-FROM-ACCT = WS-SO-TO-ACCT
+               MOVE 3 TO LINK-RETURN-CODE
+               MOVE "From Account and To Account must differ."
+                   TO WS-MESSAGE
+               GO TO END-PROGRAM
+           END-IF.
+
+           MOVE ZERO TO LINK-RETURN-CODE.
        END-PROGRAM.
            EXIT PROGRAM.
