@@ -0,0 +1,21 @@
+      ******************************************************************
+      * COMMON-STORAGE.CPY                                             *
+      * Common Storage for Standing Order System                       *
+      ******************************************************************
+       01  WS-COMMON-STORAGE.
+           05  WS-FILE-STATUS       PIC XX.
+           05  WS-DMS-STATUS        PIC XX.
+           05  WS-RETURN-CODE       PIC 9(4).
+           05  WS-CURRENT-DATE      PIC 9(8).
+           05  WS-MESSAGE           PIC X(256).
+           05  WS-CUSTOMER-ID       PIC X(10).
+           05  WS-ACCOUNT-ID        PIC X(15).
+           05  WS-STANDING-ORDER-ID PIC X(20).
+           05  WS-AMOUNT            PIC 9(10)V99.
+           05  WS-FREQUENCY         PIC X(11).
+           05  WS-NEXT-EXEC-DATE    PIC 9(8).
+           05  WS-FROM-ACCOUNT      PIC X(15).
+           05  WS-TO-ACCOUNT        PIC X(15).
+           05  WS-SO-STATUS         PIC X(10).
+           05  WS-CREATION-DATE     PIC 9(8).
+           05  WS-LAST-MOD-DATE     PIC 9(8).
