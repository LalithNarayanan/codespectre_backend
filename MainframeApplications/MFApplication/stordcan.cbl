@@ -0,0 +1,129 @@
+
+      ******************************************************************
+      * STORDCAN.CBL - Standing Order Cancellation Program             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STORDCAN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. UNISYS-CLEARPATH.
+       OBJECT-COMPUTER. UNISYS-CLEARPATH.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY COMMON-STORAGE.
+           COPY WS-SO-RECORD.
+       01  WS-DMS-ERROR-AREA.
+           05  WS-DMS-ERROR-CODE   PIC 9(8).
+           05  WS-DMS-ERROR-TEXT   PIC X(256).
+       01  WS-DMS-ERROR-DESC       PIC X(60).
+       01  WS-DMS-ERROR-ACTION     PIC X(60).
+       01  WS-AUD-OLD-VALUE        PIC X(200).
+       01  WS-AUD-NEW-VALUE        PIC X(200).
+       01  WS-CANCEL-MODE          PIC X.
+       01  WS-CONFIRM-CHOICE       PIC X.
+       01  WS-AUD-RECTYPE          PIC X(25).
+       01  WS-AUD-OPER             PIC X(6).
+       01  WS-AUD-OPERATOR-NAME    PIC X(10).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Enter Standing Order ID to cancel: ".
+           ACCEPT WS-STANDING-ORDER-ID.
+           DISPLAY "Enter your Customer ID: ".
+           ACCEPT WS-CUSTOMER-ID.
+
+           MOVE WS-STANDING-ORDER-ID TO WS-SO-ID.
+           DMS GET RECORD STANDING-ORDER-RECORD
+               USING WS-SO-ID
+               ERROR WS-DMS-ERROR-AREA.
+
+           IF WS-DMS-ERROR-CODE NOT = ZERO
+               CALL 'DMSERRTX' USING WS-DMS-ERROR-CODE,
+                   WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
+               DISPLAY "DMS GET Error: " WS-DMS-ERROR-CODE
+                   " - " WS-DMS-ERROR-DESC
+               DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+               GO TO END-PROGRAM
+           END-IF.
+
+           IF WS-SO-CUST-ID NOT = WS-CUSTOMER-ID
+               DISPLAY "Standing Order does not belong to that "
+                   "Customer ID."
+               GO TO END-PROGRAM
+           END-IF.
+
+           IF WS-SO-STAT = "CANCELLED"
+               DISPLAY "Standing Order is already CANCELLED."
+               GO TO END-PROGRAM
+           END-IF.
+
+           DISPLAY "Customer...: " WS-SO-CUST-ID.
+           DISPLAY "From Acct..: " WS-SO-FROM-ACCT.
+           DISPLAY "To Acct....: " WS-SO-TO-ACCT.
+           DISPLAY "Amount.....: " WS-SO-AMOUNT.
+           DISPLAY "Status.....: " WS-SO-STAT.
+
+           DISPLAY "Confirm cancellation? (Y/N): ".
+           ACCEPT WS-CONFIRM-CHOICE.
+           IF WS-CONFIRM-CHOICE NOT = "Y" AND
+              WS-CONFIRM-CHOICE NOT = "y"
+               DISPLAY "Cancellation abandoned."
+               GO TO END-PROGRAM
+           END-IF.
+
+           DISPLAY "Erase record entirely instead of marking it "
+               "CANCELLED? (Y/N): ".
+           ACCEPT WS-CANCEL-MODE.
+
+           MOVE SPACES TO WS-AUD-OLD-VALUE.
+           STRING "STAT=" WS-SO-STAT
+               DELIMITED BY SIZE INTO WS-AUD-OLD-VALUE.
+
+           IF WS-CANCEL-MODE = "Y" OR WS-CANCEL-MODE = "y"
+               DMS ERASE RECORD STANDING-ORDER-RECORD
+                   USING WS-SO-ID
+                   ERROR WS-DMS-ERROR-AREA
+               IF WS-DMS-ERROR-CODE NOT = ZERO
+                   CALL 'DMSERRTX' USING WS-DMS-ERROR-CODE,
+                       WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
+                   DISPLAY "DMS ERASE Error: " WS-DMS-ERROR-CODE
+                       " - " WS-DMS-ERROR-DESC
+                   DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+                   GO TO END-PROGRAM
+               END-IF
+               MOVE SPACES TO WS-AUD-NEW-VALUE
+               STRING "ERASED" DELIMITED BY SIZE INTO WS-AUD-NEW-VALUE
+               MOVE "STANDING-ORDER-RECORD" TO WS-AUD-RECTYPE
+               MOVE "ERASE" TO WS-AUD-OPER
+               MOVE "STORDCAN" TO WS-AUD-OPERATOR-NAME
+               CALL 'AUDITLOG' USING WS-AUD-RECTYPE, WS-AUD-OPER,
+                   WS-SO-ID, WS-AUD-OLD-VALUE, WS-AUD-NEW-VALUE,
+                   WS-AUD-OPERATOR-NAME
+               DISPLAY "Standing Order Erased."
+           ELSE
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               MOVE "CANCELLED" TO WS-SO-STAT
+               MOVE WS-CURRENT-DATE TO WS-SO-LAST-MOD
+               DMS MODIFY RECORD STANDING-ORDER-RECORD
+                   USING WS-SO-RECORD
+                   ERROR WS-DMS-ERROR-AREA
+               IF WS-DMS-ERROR-CODE NOT = ZERO
+                   CALL 'DMSERRTX' USING WS-DMS-ERROR-CODE,
+                       WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
+                   DISPLAY "DMS MODIFY Error: " WS-DMS-ERROR-CODE
+                       " - " WS-DMS-ERROR-DESC
+                   DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+                   GO TO END-PROGRAM
+               END-IF
+               STRING "STAT=" WS-SO-STAT
+                   DELIMITED BY SIZE INTO WS-AUD-NEW-VALUE
+               MOVE "STANDING-ORDER-RECORD" TO WS-AUD-RECTYPE
+               MOVE "MODIFY" TO WS-AUD-OPER
+               MOVE "STORDCAN" TO WS-AUD-OPERATOR-NAME
+               CALL 'AUDITLOG' USING WS-AUD-RECTYPE, WS-AUD-OPER,
+                   WS-SO-ID, WS-AUD-OLD-VALUE, WS-AUD-NEW-VALUE,
+                   WS-AUD-OPERATOR-NAME
+               DISPLAY "Standing Order Cancelled."
+           END-IF.
+
+       END-PROGRAM.
+           GOBACK.
