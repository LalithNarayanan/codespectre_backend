@@ -0,0 +1,57 @@
+
+      ******************************************************************
+      * STORDMENU.CBL - Standing Order Menu Driver                     *
+      ******************************************************************
+      * Single operator session tying together the standalone standing
+      * order programs (STORDSET, STORDAMD, STORDCAN, STORDRPT) behind
+      * one menu, so the operator does not need to know which program
+      * to invoke for create/amend/cancel/inquire and can run another
+      * operation immediately without leaving the session.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STORDMENU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. UNISYS-CLEARPATH.
+       OBJECT-COMPUTER. UNISYS-CLEARPATH.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY COMMON-STORAGE.
+       01  WS-MENU-CHOICE           PIC X.
+       01  WS-DONE-FLAG             PIC X VALUE "N".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-DONE-FLAG = "Y"
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-MENU-CHOICE
+           END-PERFORM.
+
+           DISPLAY "STORDMENU - Session Ended.".
+           STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "===== Standing Order Menu =====".
+           DISPLAY "  C - Create a Standing Order".
+           DISPLAY "  A - Amend a Standing Order".
+           DISPLAY "  X - Cancel a Standing Order".
+           DISPLAY "  I - Inquire / List Standing Orders".
+           DISPLAY "  Q - Quit".
+           DISPLAY "Enter choice: ".
+           ACCEPT WS-MENU-CHOICE.
+
+       PROCESS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN "C" WHEN "c"
+                   CALL 'STORDSET'
+               WHEN "A" WHEN "a"
+                   CALL 'STORDAMD'
+               WHEN "X" WHEN "x"
+                   CALL 'STORDCAN'
+               WHEN "I" WHEN "i"
+                   CALL 'STORDRPT'
+               WHEN "Q" WHEN "q"
+                   MOVE "Y" TO WS-DONE-FLAG
+               WHEN OTHER
+                   DISPLAY "Invalid choice. Please try again."
+           END-EVALUATE.
