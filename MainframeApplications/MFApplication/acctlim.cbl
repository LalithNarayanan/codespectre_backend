@@ -0,0 +1,62 @@
+
+      ******************************************************************
+      * ACCTLIM.CBL - Account Type Eligibility / Minimum Balance Table *
+      ******************************************************************
+      * Looks up an account type against a small configurable table
+      * and returns whether it may be used as a standing order source
+      * account, and the minimum balance that must remain after a
+      * standing order debit is posted against it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTLIM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY COMMON-STORAGE.
+       01  WS-ACCT-TYPE-TABLE.
+           05  WS-ACCT-TYPE-ENTRY OCCURS 4 TIMES
+                                   INDEXED BY WS-ATX.
+               10  WS-ATT-TYPE         PIC X(10).
+               10  WS-ATT-ELIGIBLE     PIC X.
+               10  WS-ATT-MIN-BALANCE  PIC 9(12)V99.
+       LINKAGE SECTION.
+       01  LINK-ACCT-TYPE      PIC X(10).
+       01  LINK-ELIGIBLE       PIC X.
+       01  LINK-MIN-BALANCE    PIC 9(12)V99.
+       PROCEDURE DIVISION USING LINK-ACCT-TYPE, LINK-ELIGIBLE,
+               LINK-MIN-BALANCE.
+       MAIN-PROCEDURE.
+           PERFORM INIT-ACCT-TYPE-TABLE.
+
+      * Default to "not eligible" so an unrecognized or mistyped
+      * account type fails closed instead of silently being allowed.
+           MOVE "N" TO LINK-ELIGIBLE.
+           MOVE ZERO TO LINK-MIN-BALANCE.
+
+           SET WS-ATX TO 1.
+           SEARCH WS-ACCT-TYPE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-ATT-TYPE(WS-ATX) = LINK-ACCT-TYPE
+                   MOVE WS-ATT-ELIGIBLE(WS-ATX) TO LINK-ELIGIBLE
+                   MOVE WS-ATT-MIN-BALANCE(WS-ATX)
+                       TO LINK-MIN-BALANCE
+           END-SEARCH.
+
+           EXIT PROGRAM.
+
+       INIT-ACCT-TYPE-TABLE.
+           MOVE "SAVINGS"   TO WS-ATT-TYPE(1).
+           MOVE "Y"         TO WS-ATT-ELIGIBLE(1).
+           MOVE 0           TO WS-ATT-MIN-BALANCE(1).
+
+           MOVE "CURRENT"   TO WS-ATT-TYPE(2).
+           MOVE "Y"         TO WS-ATT-ELIGIBLE(2).
+           MOVE 100.00      TO WS-ATT-MIN-BALANCE(2).
+
+           MOVE "LOAN"      TO WS-ATT-TYPE(3).
+           MOVE "N"         TO WS-ATT-ELIGIBLE(3).
+           MOVE 0           TO WS-ATT-MIN-BALANCE(3).
+
+           MOVE "CLOSED"    TO WS-ATT-TYPE(4).
+           MOVE "N"         TO WS-ATT-ELIGIBLE(4).
+           MOVE 0           TO WS-ATT-MIN-BALANCE(4).
