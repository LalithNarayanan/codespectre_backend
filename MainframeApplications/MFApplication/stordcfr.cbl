@@ -0,0 +1,218 @@
+
+      ******************************************************************
+      * STORDCFR.CBL - Standing Order Cash-Flow Look-Ahead Report      *
+      ******************************************************************
+      * Scans every ACTIVE standing order whose WS-SO-NEXT-EXEC falls
+      * within the next N days (operator-supplied) and lists it, then
+      * totals the expected outflow and inflow per account so treasury
+      * can see what is coming due without checking orders one at a
+      * time.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STORDCFR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. UNISYS-CLEARPATH.
+       OBJECT-COMPUTER. UNISYS-CLEARPATH.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WS-ACCT-ID OF ACCOUNT-RECORD
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           FD ACCOUNT-FILE.
+               COPY WS-ACCOUNT-RECORD
+                   REPLACING ==WS-ACCOUNT-RECORD==
+                   BY ==ACCOUNT-RECORD==.
+       WORKING-STORAGE SECTION.
+           COPY COMMON-STORAGE.
+           COPY WS-SO-RECORD.
+           COPY WS-ACCOUNT-RECORD
+               REPLACING ==WS-ACCOUNT-RECORD==
+               BY ==WS-FR-ACCT-REC==.
+           COPY WS-ACCOUNT-RECORD
+               REPLACING ==WS-ACCOUNT-RECORD==
+               BY ==WS-TO-ACCT-REC==.
+       01  WS-DMS-ERROR-AREA.
+           05  WS-DMS-ERROR-CODE   PIC 9(8).
+           05  WS-DMS-ERROR-TEXT   PIC X(256).
+       01  WS-DMS-ERROR-DESC       PIC X(60).
+       01  WS-DMS-ERROR-ACTION     PIC X(60).
+       01  WS-LOOKAHEAD-DAYS       PIC 9(3).
+       01  WS-TODAY-DAY-NUM        PIC 9(9).
+       01  WS-CUTOFF-DAY-NUM       PIC 9(9).
+       01  WS-CUTOFF-DATE          PIC 9(8).
+       01  WS-ORDER-DAY-NUM        PIC 9(9).
+       01  WS-MATCH-COUNT          PIC 9(7) VALUE 0.
+       01  WS-TOTAL-OUTFLOW        PIC 9(12)V99 VALUE 0.
+       01  WS-TOTAL-INFLOW         PIC 9(12)V99 VALUE 0.
+       01  WS-CONVERTED-AMOUNT     PIC 9(10)V99.
+       01  WS-ACCOUNTS-FOUND-FLAG  PIC X.
+       01  WS-ACCT-TOTALS-TABLE.
+           05  WS-ACCT-TOTAL-ENTRY OCCURS 200 TIMES
+                                   INDEXED BY WS-ATX.
+               10  WS-AT-ACCT-ID      PIC X(15).
+               10  WS-AT-OUTFLOW      PIC 9(12)V99.
+               10  WS-AT-INFLOW       PIC 9(12)V99.
+       01  WS-ACCT-TOTAL-COUNT      PIC 9(4) VALUE 0.
+       01  WS-ACCT-FOUND-FLAG       PIC X.
+       01  WS-ACCT-TOTAL-SKIP-FLAG  PIC X.
+       01  WS-FOUND-IDX             PIC 9(4) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Standing Order Cash-Flow Look-Ahead Report".
+           DISPLAY "Enter number of days to look ahead: ".
+           ACCEPT WS-LOOKAHEAD-DAYS.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           COMPUTE WS-TODAY-DAY-NUM =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE).
+           COMPUTE WS-CUTOFF-DAY-NUM =
+               WS-TODAY-DAY-NUM + WS-LOOKAHEAD-DAYS.
+           COMPUTE WS-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-CUTOFF-DAY-NUM).
+
+           DISPLAY "Orders due " WS-CURRENT-DATE " through "
+               WS-CUTOFF-DATE ":".
+
+           OPEN INPUT ACCOUNT-FILE.
+
+           DMS FIND FIRST RECORD STANDING-ORDER-RECORD
+               WHERE WS-SO-STAT = "ACTIVE"
+               ERROR WS-DMS-ERROR-AREA.
+
+           IF WS-DMS-ERROR-CODE NOT = ZERO AND
+              WS-DMS-ERROR-CODE NOT = 1403
+               CALL 'DMSERRTX' USING WS-DMS-ERROR-CODE,
+                   WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
+               DISPLAY "DMS FIND Error: " WS-DMS-ERROR-CODE
+                   " - " WS-DMS-ERROR-DESC
+               DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+               CLOSE ACCOUNT-FILE
+               GO TO END-PROGRAM
+           END-IF.
+
+           PERFORM UNTIL WS-DMS-ERROR-CODE = 1403
+               DMS GET RECORD STANDING-ORDER-RECORD
+                   INTO WS-SO-RECORD
+                   ERROR WS-DMS-ERROR-AREA
+
+               IF WS-SO-NEXT-EXEC NOT < WS-CURRENT-DATE AND
+                  WS-SO-NEXT-EXEC NOT > WS-CUTOFF-DATE
+                   PERFORM PROCESS-DUE-ORDER
+               END-IF
+
+               DMS FIND NEXT RECORD STANDING-ORDER-RECORD
+                   ERROR WS-DMS-ERROR-AREA
+           END-PERFORM.
+
+           CLOSE ACCOUNT-FILE.
+
+           PERFORM DISPLAY-ACCOUNT-TOTALS.
+
+           DISPLAY "Orders In Window: " WS-MATCH-COUNT.
+           DISPLAY "Total Expected Outflow: " WS-TOTAL-OUTFLOW.
+           DISPLAY "Total Expected Inflow:  " WS-TOTAL-INFLOW.
+
+       END-PROGRAM.
+           GOBACK.
+
+       PROCESS-DUE-ORDER.
+           DISPLAY "SO-ID: " WS-SO-ID
+               " FROM: " WS-SO-FROM-ACCT
+               " TO: " WS-SO-TO-ACCT
+               " AMOUNT: " WS-SO-AMOUNT
+               " DUE: " WS-SO-NEXT-EXEC.
+
+           ADD 1 TO WS-MATCH-COUNT.
+           ADD WS-SO-AMOUNT TO WS-TOTAL-OUTFLOW.
+
+      * The inflow side is credited in the to-account's currency, the
+      * same conversion STOREXEC applies when it actually posts this
+      * order - re-derive it here so treasury's inflow total matches
+      * what will really land, rather than the from-account's raw
+      * amount.
+           MOVE "Y" TO WS-ACCOUNTS-FOUND-FLAG.
+           MOVE WS-SO-AMOUNT TO WS-CONVERTED-AMOUNT.
+           MOVE WS-SO-FROM-ACCT TO WS-ACCT-ID OF ACCOUNT-RECORD.
+           READ ACCOUNT-FILE INTO WS-FR-ACCT-REC
+               INVALID KEY
+                   MOVE "N" TO WS-ACCOUNTS-FOUND-FLAG
+           END-READ.
+           IF WS-ACCOUNTS-FOUND-FLAG = "Y"
+               MOVE WS-SO-TO-ACCT TO WS-ACCT-ID OF ACCOUNT-RECORD
+               READ ACCOUNT-FILE INTO WS-TO-ACCT-REC
+                   INVALID KEY
+                       MOVE "N" TO WS-ACCOUNTS-FOUND-FLAG
+               END-READ
+           END-IF.
+           IF WS-ACCOUNTS-FOUND-FLAG = "Y" AND
+              WS-ACCT-CURRENCY-CODE OF WS-FR-ACCT-REC NOT =
+              WS-ACCT-CURRENCY-CODE OF WS-TO-ACCT-REC
+               CALL 'CURRCONV' USING
+                   WS-ACCT-CURRENCY-CODE OF WS-FR-ACCT-REC,
+                   WS-ACCT-CURRENCY-CODE OF WS-TO-ACCT-REC,
+                   WS-SO-AMOUNT, WS-CONVERTED-AMOUNT
+           END-IF.
+           IF WS-ACCOUNTS-FOUND-FLAG = "N"
+               DISPLAY "   (account not found, inflow shown "
+                   "unconverted for SO-ID: " WS-SO-ID ")"
+           END-IF.
+
+           ADD WS-CONVERTED-AMOUNT TO WS-TOTAL-INFLOW.
+
+           MOVE WS-SO-FROM-ACCT TO WS-ACCOUNT-ID.
+           PERFORM FIND-OR-ADD-ACCT-TOTAL.
+           IF WS-ACCT-TOTAL-SKIP-FLAG = "N"
+               ADD WS-SO-AMOUNT TO WS-AT-OUTFLOW(WS-ATX)
+           END-IF.
+
+           MOVE WS-SO-TO-ACCT TO WS-ACCOUNT-ID.
+           PERFORM FIND-OR-ADD-ACCT-TOTAL.
+           IF WS-ACCT-TOTAL-SKIP-FLAG = "N"
+               ADD WS-CONVERTED-AMOUNT TO WS-AT-INFLOW(WS-ATX)
+           END-IF.
+
+       FIND-OR-ADD-ACCT-TOTAL.
+           MOVE "N" TO WS-ACCT-FOUND-FLAG.
+           MOVE "N" TO WS-ACCT-TOTAL-SKIP-FLAG.
+           MOVE ZERO TO WS-FOUND-IDX.
+           PERFORM VARYING WS-ATX FROM 1 BY 1
+               UNTIL WS-ATX > WS-ACCT-TOTAL-COUNT
+               IF WS-AT-ACCT-ID(WS-ATX) = WS-ACCOUNT-ID AND
+                  WS-FOUND-IDX = 0
+                   MOVE "Y" TO WS-ACCT-FOUND-FLAG
+                   MOVE WS-ATX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-ACCT-FOUND-FLAG = "Y"
+               SET WS-ATX TO WS-FOUND-IDX
+           END-IF.
+
+           IF WS-ACCT-FOUND-FLAG = "N"
+               IF WS-ACCT-TOTAL-COUNT >= 200
+                   MOVE "Y" TO WS-ACCT-TOTAL-SKIP-FLAG
+                   DISPLAY "Account totals table full, dropping "
+                       "account from per-account summary: "
+                       WS-ACCOUNT-ID
+               ELSE
+                   ADD 1 TO WS-ACCT-TOTAL-COUNT
+                   SET WS-ATX TO WS-ACCT-TOTAL-COUNT
+                   MOVE WS-ACCOUNT-ID TO WS-AT-ACCT-ID(WS-ATX)
+                   MOVE ZERO TO WS-AT-OUTFLOW(WS-ATX)
+                   MOVE ZERO TO WS-AT-INFLOW(WS-ATX)
+               END-IF
+           END-IF.
+
+       DISPLAY-ACCOUNT-TOTALS.
+           DISPLAY "Per-Account Expected Cash Flow:".
+           PERFORM VARYING WS-ATX FROM 1 BY 1
+               UNTIL WS-ATX > WS-ACCT-TOTAL-COUNT
+               DISPLAY "  ACCT: " WS-AT-ACCT-ID(WS-ATX)
+                   " OUTFLOW: " WS-AT-OUTFLOW(WS-ATX)
+                   " INFLOW: " WS-AT-INFLOW(WS-ATX)
+           END-PERFORM.
