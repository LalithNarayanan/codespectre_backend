@@ -0,0 +1,14 @@
+      ******************************************************************
+      * RECNEXC-RECORD.CPY                                             *
+      * Reconciliation exception (RECNEXC.DAT) written by STORDRCN for *
+      * every posted standing order whose debit and credit legs do not *
+      * net to zero once currency conversion is re-applied.            *
+      ******************************************************************
+       01  WS-RECNEXC-RECORD.
+           05  WS-RX-SO-ID           PIC X(20).
+           05  WS-RX-FROM-ACCT       PIC X(15).
+           05  WS-RX-TO-ACCT         PIC X(15).
+           05  WS-RX-DEBIT-AMT       PIC 9(10)V99.
+           05  WS-RX-CREDIT-AMT      PIC 9(10)V99.
+           05  WS-RX-DIFF-AMT        PIC S9(10)V99.
+           05  WS-RX-RUN-DATE        PIC 9(8).
