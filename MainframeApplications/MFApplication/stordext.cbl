@@ -0,0 +1,80 @@
+
+      ******************************************************************
+      * STORDEXT.CBL - Nightly Standing Order Extract                  *
+      ******************************************************************
+      * Scans every standing order via DMS and copies it into a flat   *
+      * indexed file (STDORD.DAT) keyed by standing order ID, for      *
+      * downstream reporting/reconciliation jobs that cannot talk to   *
+      * DMS directly.                                                  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STORDEXT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. UNISYS-CLEARPATH.
+       OBJECT-COMPUTER. UNISYS-CLEARPATH.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STDORD-FILE ASSIGN TO "STDORD.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WS-SO-ID OF STDORD-REC
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           FD STDORD-FILE.
+               COPY WS-SO-RECORD
+                   REPLACING ==WS-SO-RECORD==
+                   BY ==STDORD-REC==.
+       WORKING-STORAGE SECTION.
+           COPY COMMON-STORAGE.
+           COPY WS-SO-RECORD.
+       01  WS-DMS-ERROR-AREA.
+           05  WS-DMS-ERROR-CODE   PIC 9(8).
+           05  WS-DMS-ERROR-TEXT   PIC X(256).
+       01  WS-DMS-ERROR-DESC       PIC X(60).
+       01  WS-DMS-ERROR-ACTION     PIC X(60).
+       01  WS-TOTAL-EXTRACTED      PIC 9(7) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "STORDEXT - Standing Order Extract Starting".
+
+           OPEN OUTPUT STDORD-FILE.
+
+           DMS FIND FIRST RECORD STANDING-ORDER-RECORD
+               ERROR WS-DMS-ERROR-AREA.
+
+           IF WS-DMS-ERROR-CODE NOT = ZERO AND
+              WS-DMS-ERROR-CODE NOT = 1403
+               CALL 'DMSERRTX' USING WS-DMS-ERROR-CODE,
+                   WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
+               DISPLAY "DMS FIND Error: " WS-DMS-ERROR-CODE
+                   " - " WS-DMS-ERROR-DESC
+               DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+               CLOSE STDORD-FILE
+               GO TO END-PROGRAM
+           END-IF.
+
+           PERFORM UNTIL WS-DMS-ERROR-CODE = 1403
+               DMS GET RECORD STANDING-ORDER-RECORD
+                   INTO WS-SO-RECORD
+                   ERROR WS-DMS-ERROR-AREA
+
+               MOVE WS-SO-RECORD TO STDORD-REC
+               WRITE STDORD-REC
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "STDORD.DAT WRITE Error, Status: "
+                       WS-FILE-STATUS " Standing Order ID: " WS-SO-ID
+               ELSE
+                   ADD 1 TO WS-TOTAL-EXTRACTED
+               END-IF
+
+               DMS FIND NEXT RECORD STANDING-ORDER-RECORD
+                   ERROR WS-DMS-ERROR-AREA
+           END-PERFORM.
+
+           CLOSE STDORD-FILE.
+           DISPLAY "STORDEXT - Extracted: " WS-TOTAL-EXTRACTED.
+
+       END-PROGRAM.
+           STOP RUN.
