@@ -0,0 +1,14 @@
+      ******************************************************************
+      * POSTLOG-RECORD.CPY                                             *
+      * Posting log (POSTLOG.DAT) written by STOREXEC for every        *
+      * standing order it attempts, posted or suspended. Read back by  *
+      * STORDRCN to reconcile postings against account balances.       *
+      ******************************************************************
+       01  WS-POSTLOG-RECORD.
+           05  WS-PL-SO-ID           PIC X(20).
+           05  WS-PL-FROM-ACCT       PIC X(15).
+           05  WS-PL-TO-ACCT         PIC X(15).
+           05  WS-PL-AMOUNT          PIC 9(10)V99.
+           05  WS-PL-CREDIT-AMT      PIC 9(10)V99.
+           05  WS-PL-POST-DATE       PIC 9(8).
+           05  WS-PL-STATUS          PIC X(10).
