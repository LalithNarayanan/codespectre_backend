@@ -0,0 +1,102 @@
+
+      ******************************************************************
+      * STORDRPT.CBL - Standing Order Listing / Inquiry Report         *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STORDRPT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. UNISYS-CLEARPATH.
+       OBJECT-COMPUTER. UNISYS-CLEARPATH.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY COMMON-STORAGE.
+           COPY WS-SO-RECORD.
+       01  WS-DMS-ERROR-AREA.
+           05  WS-DMS-ERROR-CODE   PIC 9(8).
+           05  WS-DMS-ERROR-TEXT   PIC X(256).
+       01  WS-DMS-ERROR-DESC       PIC X(60).
+       01  WS-DMS-ERROR-ACTION     PIC X(60).
+       01  WS-SELECT-MODE          PIC X.
+       01  WS-MATCH-COUNT          PIC 9(7) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE ZERO TO WS-MATCH-COUNT.
+           DISPLAY "Standing Order Listing / Inquiry".
+           DISPLAY "Select by (C)ustomer or (S)tatus or (A)ll: ".
+           ACCEPT WS-SELECT-MODE.
+
+           EVALUATE WS-SELECT-MODE
+               WHEN "C" WHEN "c"
+                   DISPLAY "Enter Customer ID: "
+                   ACCEPT WS-CUSTOMER-ID
+                   PERFORM LIST-BY-CUSTOMER
+               WHEN "S" WHEN "s"
+                   DISPLAY "Enter Status (ACTIVE, SUSPENDED, "
+                       "COMPLETED, CANCELLED): "
+                   ACCEPT WS-SO-STATUS
+                   PERFORM LIST-BY-STATUS
+               WHEN "A" WHEN "a"
+                   PERFORM LIST-ALL
+               WHEN OTHER
+                   DISPLAY "Invalid selection."
+                   GO TO END-PROGRAM
+           END-EVALUATE.
+
+           DISPLAY "Matching Standing Orders: " WS-MATCH-COUNT.
+
+       END-PROGRAM.
+           GOBACK.
+
+       LIST-BY-CUSTOMER.
+           DMS FIND FIRST RECORD STANDING-ORDER-RECORD
+               WHERE WS-SO-CUST-ID = WS-CUSTOMER-ID
+               ERROR WS-DMS-ERROR-AREA.
+           PERFORM SCAN-AND-PRINT.
+
+       LIST-BY-STATUS.
+           DMS FIND FIRST RECORD STANDING-ORDER-RECORD
+               WHERE WS-SO-STAT = WS-SO-STATUS
+               ERROR WS-DMS-ERROR-AREA.
+           PERFORM SCAN-AND-PRINT.
+
+       LIST-ALL.
+           DMS FIND FIRST RECORD STANDING-ORDER-RECORD
+               ERROR WS-DMS-ERROR-AREA.
+           PERFORM SCAN-AND-PRINT.
+
+       SCAN-AND-PRINT.
+           IF WS-DMS-ERROR-CODE NOT = ZERO AND
+              WS-DMS-ERROR-CODE NOT = 1403
+               CALL 'DMSERRTX' USING WS-DMS-ERROR-CODE,
+                   WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
+               DISPLAY "DMS FIND Error: " WS-DMS-ERROR-CODE
+                   " - " WS-DMS-ERROR-DESC
+               DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+               GO TO END-PROGRAM
+           END-IF.
+
+           PERFORM UNTIL WS-DMS-ERROR-CODE = 1403
+               DMS GET RECORD STANDING-ORDER-RECORD
+                   INTO WS-SO-RECORD
+                   ERROR WS-DMS-ERROR-AREA
+
+               PERFORM PRINT-ONE-STANDING-ORDER
+               ADD 1 TO WS-MATCH-COUNT
+
+               DMS FIND NEXT RECORD STANDING-ORDER-RECORD
+                   ERROR WS-DMS-ERROR-AREA
+           END-PERFORM.
+
+       PRINT-ONE-STANDING-ORDER.
+           DISPLAY "SO-ID: " WS-SO-ID
+               " CUST: " WS-SO-CUST-ID
+               " FROM: " WS-SO-FROM-ACCT
+               " TO: " WS-SO-TO-ACCT.
+           DISPLAY "   AMOUNT: " WS-SO-AMOUNT
+               " FREQ: " WS-SO-FREQ
+               " NEXT-EXEC: " WS-SO-NEXT-EXEC
+               " STATUS: " WS-SO-STAT.
+           DISPLAY "   END-DATE: " WS-SO-END-DATE
+               " MAX-EXECS: " WS-SO-MAX-EXECS
+               " EXEC-COUNT: " WS-SO-EXEC-COUNT.
