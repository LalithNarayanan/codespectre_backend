@@ -0,0 +1,10 @@
+      ******************************************************************
+      * WS-CUSTOMER-RECORD.CPY                                         *
+      * Customer master record (CUST.DAT / DMS CUSTOMER-RECORD)        *
+      ******************************************************************
+       01  WS-CUSTOMER-RECORD.
+           05  WS-CUST-ID                  PIC X(10).
+           05  WS-CUST-NAME                PIC X(50).
+           05  WS-CUST-ADDRESS             PIC X(100).
+           05  WS-CUST-PHONE               PIC X(20).
+           05  WS-CUST-LAST-MODIFIED-DATE  PIC 9(8).
