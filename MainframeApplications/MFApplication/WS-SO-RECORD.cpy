@@ -0,0 +1,20 @@
+      ******************************************************************
+      * WS-SO-RECORD.CPY                                               *
+      * Standing order record (DMS STANDING-ORDER-RECORD)              *
+      ******************************************************************
+       01  WS-SO-RECORD.
+           05  WS-SO-ID              PIC X(20).
+           05  WS-SO-CUST-ID         PIC X(10).
+           05  WS-SO-FROM-ACCT       PIC X(15).
+           05  WS-SO-TO-ACCT         PIC X(15).
+           05  WS-SO-AMOUNT          PIC 9(10)V99.
+           05  WS-SO-FREQ            PIC X(11).
+           05  WS-SO-NEXT-EXEC       PIC 9(8).
+           05  WS-SO-STAT            PIC X(10).
+           05  WS-SO-CREAT-DATE      PIC 9(8).
+           05  WS-SO-LAST-MOD        PIC 9(8).
+      * End date / execution cap for fixed-term standing orders.
+      * Zero in either field means "no limit" on that dimension.
+           05  WS-SO-END-DATE        PIC 9(8).
+           05  WS-SO-MAX-EXECS       PIC 9(5).
+           05  WS-SO-EXEC-COUNT      PIC 9(5).
