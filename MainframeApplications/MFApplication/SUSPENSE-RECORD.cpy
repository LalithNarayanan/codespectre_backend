@@ -0,0 +1,15 @@
+      ******************************************************************
+      * SUSPENSE-RECORD.CPY                                            *
+      * Suspense/exception record for standing orders that could not   *
+      * be posted on their scheduled execution date (STOSUSP.DAT).     *
+      * The order is retried on the next run rather than being lost.   *
+      ******************************************************************
+       01  WS-SUSPENSE-RECORD.
+           05  WS-SUSP-SO-ID         PIC X(20).
+           05  WS-SUSP-CUST-ID       PIC X(10).
+           05  WS-SUSP-FROM-ACCT     PIC X(15).
+           05  WS-SUSP-TO-ACCT       PIC X(15).
+           05  WS-SUSP-AMOUNT        PIC 9(10)V99.
+           05  WS-SUSP-REASON        PIC X(60).
+           05  WS-SUSP-DATE          PIC 9(8).
+           05  WS-SUSP-RETRY-COUNT   PIC 9(3).
