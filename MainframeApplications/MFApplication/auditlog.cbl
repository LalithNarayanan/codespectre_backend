@@ -0,0 +1,73 @@
+
+      ******************************************************************
+      * AUDITLOG.CBL - Audit Trail Writer                              *
+      ******************************************************************
+      * Appends one entry to AUDIT.DAT for every DMS STORE/MODIFY/     *
+      * ERASE issued against a standing order or customer record.     *
+      * Callers pass the record type, key, operation, old/new values  *
+      * (as display text) and the operator or job name responsible.   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. UNISYS-CLEARPATH.
+       OBJECT-COMPUTER. UNISYS-CLEARPATH.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY AUDIT-RECORD
+               REPLACING ==WS-AUDIT-RECORD==
+               BY ==AUDIT-FILE-RECORD==.
+       WORKING-STORAGE SECTION.
+           COPY COMMON-STORAGE.
+           COPY AUDIT-RECORD.
+       01  WS-TIME-NOW             PIC 9(8).
+       LINKAGE SECTION.
+       01  LINK-AUD-RECORD-TYPE  PIC X(25).
+       01  LINK-AUD-OPERATION    PIC X(6).
+       01  LINK-AUD-KEY          PIC X(20).
+       01  LINK-AUD-OLD-VALUE    PIC X(200).
+       01  LINK-AUD-NEW-VALUE    PIC X(200).
+       01  LINK-AUD-OPERATOR     PIC X(10).
+       PROCEDURE DIVISION USING LINK-AUD-RECORD-TYPE,
+               LINK-AUD-OPERATION, LINK-AUD-KEY, LINK-AUD-OLD-VALUE,
+               LINK-AUD-NEW-VALUE, LINK-AUD-OPERATOR.
+       MAIN-PROCEDURE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TIME-NOW FROM TIME.
+           MOVE WS-CURRENT-DATE
+               TO WS-AUD-TIMESTAMP OF WS-AUDIT-RECORD (1:8).
+           MOVE WS-TIME-NOW(1:6)
+               TO WS-AUD-TIMESTAMP OF WS-AUDIT-RECORD (9:6).
+
+           MOVE LINK-AUD-RECORD-TYPE
+               TO WS-AUD-RECORD-TYPE OF WS-AUDIT-RECORD.
+           MOVE LINK-AUD-OPERATION
+               TO WS-AUD-OPERATION OF WS-AUDIT-RECORD.
+           MOVE LINK-AUD-KEY
+               TO WS-AUD-KEY OF WS-AUDIT-RECORD.
+           MOVE LINK-AUD-OLD-VALUE
+               TO WS-AUD-OLD-VALUE OF WS-AUDIT-RECORD.
+           MOVE LINK-AUD-NEW-VALUE
+               TO WS-AUD-NEW-VALUE OF WS-AUDIT-RECORD.
+           MOVE LINK-AUD-OPERATOR
+               TO WS-AUD-OPERATOR OF WS-AUDIT-RECORD.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-FILE-STATUS = "35"
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           MOVE WS-AUDIT-RECORD TO AUDIT-FILE-RECORD.
+           WRITE AUDIT-FILE-RECORD.
+
+           CLOSE AUDIT-FILE.
+           EXIT PROGRAM.
