@@ -1,7 +1,7 @@
 
-       ******************************************************************
-       * STORDSET.CBL - Standing Order Setup Program                   *
-       ******************************************************************
+      ******************************************************************
+      * STORDSET.CBL - Standing Order Setup Program                    *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STORDSET.
        ENVIRONMENT DIVISION.
@@ -12,71 +12,138 @@
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO "CUST.DAT"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RECORD KEY
-               RECORD KEY IS WS-CUSTOMER-ID
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WS-CUST-ID OF CUSTOMER-RECORD
                FILE STATUS IS WS-FILE-STATUS.
            SELECT ACCOUNT-FILE ASSIGN TO "ACCT.DAT"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RECORD KEY
-               RECORD KEY IS WS-ACCOUNT-ID
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WS-ACCT-ID OF ACCOUNT-RECORD
                FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
            FD CUSTOMER-FILE.
-           01 CUSTOMER-RECORD.
-               COPY WS-CUSTOMER-RECORD.
+               COPY WS-CUSTOMER-RECORD
+                   REPLACING ==WS-CUSTOMER-RECORD==
+                   BY ==CUSTOMER-RECORD==.
            FD ACCOUNT-FILE.
-           01 ACCOUNT-RECORD.
-               COPY WS-ACCOUNT-RECORD.
+               COPY WS-ACCOUNT-RECORD
+                   REPLACING ==WS-ACCOUNT-RECORD==
+                   BY ==ACCOUNT-RECORD==.
        WORKING-STORAGE SECTION.
            COPY COMMON-STORAGE.
+           COPY WS-CUSTOMER-RECORD.
+           COPY WS-ACCOUNT-RECORD.
+           COPY WS-SO-RECORD.
+       01  WS-FROM-ACCT-ELIGIBLE   PIC X.
+       01  WS-FROM-ACCT-MIN-BAL    PIC 9(12)V99.
+       01  WS-DUP-ERROR-AREA.
+           05  WS-DUP-ERROR-CODE   PIC 9(8).
+           05  WS-DUP-ERROR-TEXT   PIC X(256).
+       01  WS-DMS-ERROR-DESC       PIC X(60).
+       01  WS-DMS-ERROR-ACTION     PIC X(60).
+       01  WS-VALID-FLAG           PIC X VALUE "Y".
+       01  WS-FMT-IDX               PIC 9(3).
+       01  WS-FMT-CHAR              PIC X.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Enter Customer ID: ".
            ACCEPT WS-CUSTOMER-ID.
+           DISPLAY "Enter From Account ID: ".
+           ACCEPT WS-FROM-ACCOUNT.
+           DISPLAY "Enter To Account ID: ".
+           ACCEPT WS-TO-ACCOUNT.
+
+           PERFORM VALIDATE-ID-FORMATS.
+           IF WS-VALID-FLAG NOT = "Y"
+               GO TO END-PROGRAM
+           END-IF.
+
            OPEN INPUT CUSTOMER-FILE.
+           MOVE WS-CUSTOMER-ID TO WS-CUST-ID OF CUSTOMER-RECORD.
            READ CUSTOMER-FILE INTO WS-CUSTOMER-RECORD
-               INVALID KEY DISPLAY "Customer not found."
-               GO TO END-PROGRAM.
+               INVALID KEY
+                   DISPLAY "Customer not found."
+                   CLOSE CUSTOMER-FILE
+                   GO TO END-PROGRAM
            END-READ.
            CLOSE CUSTOMER-FILE.
 
-           DISPLAY "Enter From Account ID: ".
-           ACCEPT WS-FROM-ACCOUNT.
-           MOVE WS-FROM-ACCOUNT TO WS-ACCOUNT-ID.
            OPEN INPUT ACCOUNT-FILE.
+           MOVE WS-FROM-ACCOUNT TO WS-ACCT-ID OF ACCOUNT-RECORD.
            READ ACCOUNT-FILE INTO WS-ACCOUNT-RECORD
-               INVALID KEY DISPLAY "From Account not found."
-               GO TO END-PROGRAM.
+               INVALID KEY
+                   DISPLAY "From Account not found."
+                   CLOSE ACCOUNT-FILE
+                   GO TO END-PROGRAM
            END-READ.
            CLOSE ACCOUNT-FILE.
-           IF WS-ACCT-CUST-ID NOT = WS-CUSTOMER-ID
+           IF WS-ACCT-CUST-ID OF WS-ACCOUNT-RECORD NOT = WS-CUSTOMER-ID
                DISPLAY "From Account does not belong to customer."
-               GO TO END-PROGRAM.
+               GO TO END-PROGRAM
+           END-IF.
+
+      * Account-type eligibility check - some account types (e.g.
+      * LOAN, CLOSED) may not be used as a standing order source.
+           CALL 'ACCTLIM' USING WS-ACCT-TYPE OF WS-ACCOUNT-RECORD,
+               WS-FROM-ACCT-ELIGIBLE, WS-FROM-ACCT-MIN-BAL.
+           IF WS-FROM-ACCT-ELIGIBLE NOT = "Y"
+               DISPLAY "From Account type '"
+                   WS-ACCT-TYPE OF WS-ACCOUNT-RECORD
+                   "' is not eligible to fund standing orders."
+               GO TO END-PROGRAM
            END-IF.
 
-           DISPLAY "Enter To Account ID: ".
-           ACCEPT WS-TO-ACCOUNT.
-           MOVE WS-TO-ACCOUNT TO WS-ACCOUNT-ID.
            OPEN INPUT ACCOUNT-FILE.
+           MOVE WS-TO-ACCOUNT TO WS-ACCT-ID OF ACCOUNT-RECORD.
            READ ACCOUNT-FILE INTO WS-ACCOUNT-RECORD
-               INVALID KEY DISPLAY "To Account not found."
-               GO TO END-PROGRAM.
+               INVALID KEY
+                   DISPLAY "To Account not found."
+                   CLOSE ACCOUNT-FILE
+                   GO TO END-PROGRAM
            END-READ.
            CLOSE ACCOUNT-FILE.
-           IF WS-ACCT-CUST-ID NOT = WS-CUSTOMER-ID
+           IF WS-ACCT-CUST-ID OF WS-ACCOUNT-RECORD NOT = WS-CUSTOMER-ID
                DISPLAY "To Account does not belong to customer."
-               GO TO END-PROGRAM.
+               GO TO END-PROGRAM
            END-IF.
 
            DISPLAY "Enter Standing Order ID: ".
            ACCEPT WS-STANDING-ORDER-ID.
+
+      * Reject a standing order ID that already exists. Only treat
+      * "record not found" (0326) as "no duplicate" - any other
+      * non-zero code is a genuine DMS failure (e.g. area not
+      * available) and must stop the setup, not be read as a green
+      * light to store.
+           MOVE WS-STANDING-ORDER-ID TO WS-SO-ID.
+           DMS GET RECORD STANDING-ORDER-RECORD
+               USING WS-SO-ID
+               ERROR WS-DUP-ERROR-AREA.
+           IF WS-DUP-ERROR-CODE = ZERO
+               DISPLAY "Standing Order ID already exists."
+               GO TO END-PROGRAM
+           END-IF.
+           IF WS-DUP-ERROR-CODE NOT = 0326
+               CALL 'DMSERRTX' USING WS-DUP-ERROR-CODE,
+                   WS-DMS-ERROR-DESC, WS-DMS-ERROR-ACTION
+               DISPLAY "DMS GET Error: " WS-DUP-ERROR-CODE
+                   " - " WS-DMS-ERROR-DESC
+               DISPLAY "Suggested Action: " WS-DMS-ERROR-ACTION
+               GO TO END-PROGRAM
+           END-IF.
+
            DISPLAY "Enter Amount: ".
            ACCEPT WS-AMOUNT.
-           DISPLAY "Enter Frequency (MONTHLY, WEEKLY): ".
+           DISPLAY "Enter Frequency (MONTHLY, WEEKLY, FORTNIGHTLY, "
+               "QUARTERLY, ANNUALLY): ".
            ACCEPT WS-FREQUENCY.
            DISPLAY "Enter Next Execution Date (YYYYMMDD): ".
            ACCEPT WS-NEXT-EXEC-DATE.
+           DISPLAY "Enter End Date (YYYYMMDD, or 0 for no end date): ".
+           ACCEPT WS-SO-END-DATE.
+           DISPLAY "Enter Max Executions (0 for unlimited): ".
+           ACCEPT WS-SO-MAX-EXECS.
 
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
 
@@ -90,20 +157,90 @@
            MOVE "ACTIVE" TO WS-SO-STAT.
            MOVE WS-CURRENT-DATE TO WS-SO-CREAT-DATE.
            MOVE WS-CURRENT-DATE TO WS-SO-LAST-MOD.
+           MOVE ZERO TO WS-SO-EXEC-COUNT.
 
            CALL 'STORDVAL' USING WS-SO-RECORD, WS-RETURN-CODE.
            IF WS-RETURN-CODE NOT = ZERO
                DISPLAY "Validation Error: " WS-MESSAGE
-               GO TO END-PROGRAM.
+               GO TO END-PROGRAM
            END-IF.
 
            CALL 'DMSSTORE' USING WS-SO-RECORD, WS-DMS-STATUS.
            IF WS-DMS-STATUS NOT = ZERO
                DISPLAY "Database Error: " WS-DMS-STATUS
-               GO TO END-PROGRAM.
+               GO TO END-PROGRAM
            END-IF.
 
            DISPLAY "Standing Order Created.".
 
        END-PROGRAM.
-           STOP RUN.
\ No newline at end of file
+           GOBACK.
+
+       VALIDATE-ID-FORMATS.
+      * Upfront format validation of the three IDs accepted from the
+      * operator, before any file I/O is attempted.
+           MOVE "Y" TO WS-VALID-FLAG.
+
+           IF WS-CUSTOMER-ID = SPACES
+               DISPLAY "Customer ID must not be blank."
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
+
+           IF WS-FROM-ACCOUNT = SPACES
+               DISPLAY "From Account must not be blank."
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
+
+           IF WS-TO-ACCOUNT = SPACES
+               DISPLAY "To Account must not be blank."
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
+
+           IF WS-FROM-ACCOUNT NOT = SPACES AND
+              WS-TO-ACCOUNT NOT = SPACES AND
+              WS-FROM-ACCOUNT = WS-TO-ACCOUNT
+               DISPLAY "From Account and To Account must differ."
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
+
+           IF WS-CUSTOMER-ID NOT = SPACES
+               PERFORM VARYING WS-FMT-IDX FROM 1 BY 1
+                   UNTIL WS-FMT-IDX > LENGTH OF WS-CUSTOMER-ID
+                   MOVE WS-CUSTOMER-ID(WS-FMT-IDX:1) TO WS-FMT-CHAR
+                   IF WS-FMT-CHAR NOT = SPACE AND
+                      (WS-FMT-CHAR < "0" OR WS-FMT-CHAR > "9") AND
+                      (WS-FMT-CHAR < "A" OR WS-FMT-CHAR > "Z")
+                       DISPLAY
+                           "Customer ID contains an invalid character."
+                       MOVE "N" TO WS-VALID-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF WS-FROM-ACCOUNT NOT = SPACES
+               PERFORM VARYING WS-FMT-IDX FROM 1 BY 1
+                   UNTIL WS-FMT-IDX > LENGTH OF WS-FROM-ACCOUNT
+                   MOVE WS-FROM-ACCOUNT(WS-FMT-IDX:1) TO WS-FMT-CHAR
+                   IF WS-FMT-CHAR NOT = SPACE AND
+                      (WS-FMT-CHAR < "0" OR WS-FMT-CHAR > "9") AND
+                      (WS-FMT-CHAR < "A" OR WS-FMT-CHAR > "Z")
+                       DISPLAY
+                           "From Account contains an invalid character."
+                       MOVE "N" TO WS-VALID-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF WS-TO-ACCOUNT NOT = SPACES
+               PERFORM VARYING WS-FMT-IDX FROM 1 BY 1
+                   UNTIL WS-FMT-IDX > LENGTH OF WS-TO-ACCOUNT
+                   MOVE WS-TO-ACCOUNT(WS-FMT-IDX:1) TO WS-FMT-CHAR
+                   IF WS-FMT-CHAR NOT = SPACE AND
+                      (WS-FMT-CHAR < "0" OR WS-FMT-CHAR > "9") AND
+                      (WS-FMT-CHAR < "A" OR WS-FMT-CHAR > "Z")
+                       DISPLAY
+                           "To Account contains an invalid character."
+                       MOVE "N" TO WS-VALID-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF.
