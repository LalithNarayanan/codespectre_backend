@@ -0,0 +1,69 @@
+
+      ******************************************************************
+      * DMSERRTX.CBL - DMS Error Code Lookup                           *
+      ******************************************************************
+      * Translates a raw WS-DMS-ERROR-CODE into a human-readable
+      * description and a suggested action, so callers no longer have
+      * to DISPLAY the bare numeric code.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DMSERRTX.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY COMMON-STORAGE.
+       01  WS-DMS-ERROR-TABLE.
+           05  WS-DMS-ERROR-ENTRY OCCURS 5 TIMES
+                                   INDEXED BY WS-DEX.
+               10  WS-DET-CODE        PIC 9(8).
+               10  WS-DET-DESC        PIC X(60).
+               10  WS-DET-ACTION      PIC X(60).
+       LINKAGE SECTION.
+       01  LINK-DMS-ERROR-CODE    PIC 9(8).
+       01  LINK-DMS-ERROR-DESC    PIC X(60).
+       01  LINK-DMS-ERROR-ACTION  PIC X(60).
+       PROCEDURE DIVISION USING LINK-DMS-ERROR-CODE,
+               LINK-DMS-ERROR-DESC, LINK-DMS-ERROR-ACTION.
+       MAIN-PROCEDURE.
+           PERFORM INIT-DMS-ERROR-TABLE.
+
+           MOVE "Unclassified DMS error." TO LINK-DMS-ERROR-DESC.
+           MOVE "Capture the error code and escalate to the DBA."
+               TO LINK-DMS-ERROR-ACTION.
+
+           SET WS-DEX TO 1.
+           SEARCH WS-DMS-ERROR-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-DET-CODE(WS-DEX) = LINK-DMS-ERROR-CODE
+                   MOVE WS-DET-DESC(WS-DEX) TO LINK-DMS-ERROR-DESC
+                   MOVE WS-DET-ACTION(WS-DEX)
+                       TO LINK-DMS-ERROR-ACTION
+           END-SEARCH.
+
+           EXIT PROGRAM.
+
+       INIT-DMS-ERROR-TABLE.
+           MOVE 0000 TO WS-DET-CODE(1).
+           MOVE "Success." TO WS-DET-DESC(1).
+           MOVE "No action needed." TO WS-DET-ACTION(1).
+
+           MOVE 0326 TO WS-DET-CODE(2).
+           MOVE "Record not found." TO WS-DET-DESC(2).
+           MOVE "Verify the key value and retry."
+               TO WS-DET-ACTION(2).
+
+           MOVE 0352 TO WS-DET-CODE(3).
+           MOVE "Duplicate key - record already exists."
+               TO WS-DET-DESC(3).
+           MOVE "Use a different key or amend the existing record."
+               TO WS-DET-ACTION(3).
+
+           MOVE 1403 TO WS-DET-CODE(4).
+           MOVE "End of set - no more records." TO WS-DET-DESC(4).
+           MOVE "Normal end-of-scan condition, not an error."
+               TO WS-DET-ACTION(4).
+
+           MOVE 2117 TO WS-DET-CODE(5).
+           MOVE "Database area not available." TO WS-DET-DESC(5).
+           MOVE "Confirm the DMS subsystem is up; page the on-call DBA."
+               TO WS-DET-ACTION(5).
