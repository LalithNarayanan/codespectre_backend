@@ -0,0 +1,13 @@
+      ******************************************************************
+      * AUDIT-RECORD.CPY                                               *
+      * Audit trail entry written for every DMS STORE/MODIFY/ERASE     *
+      * against a standing order or customer record.                  *
+      ******************************************************************
+       01  WS-AUDIT-RECORD.
+           05  WS-AUD-TIMESTAMP     PIC 9(14).
+           05  WS-AUD-RECORD-TYPE   PIC X(25).
+           05  WS-AUD-OPERATION     PIC X(6).
+           05  WS-AUD-KEY           PIC X(20).
+           05  WS-AUD-OLD-VALUE     PIC X(200).
+           05  WS-AUD-NEW-VALUE     PIC X(200).
+           05  WS-AUD-OPERATOR      PIC X(10).
