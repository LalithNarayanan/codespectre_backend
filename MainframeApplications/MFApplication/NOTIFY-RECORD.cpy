@@ -0,0 +1,13 @@
+      ******************************************************************
+      * NOTIFY-RECORD.CPY                                              *
+      * Customer notification extract (NOTIFY.DAT) produced after each *
+      * standing order execution attempt, for an SMS/messaging         *
+      * platform to pick up and deliver.                                *
+      ******************************************************************
+       01  WS-NOTIFY-RECORD.
+           05  WS-NOT-CUST-ID        PIC X(10).
+           05  WS-NOT-PHONE          PIC X(20).
+           05  WS-NOT-SO-ID          PIC X(20).
+           05  WS-NOT-AMOUNT         PIC 9(10)V99.
+           05  WS-NOT-STATUS         PIC X(7).
+           05  WS-NOT-DATE           PIC 9(8).
